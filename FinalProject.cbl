@@ -1,433 +1,956 @@
-      ******************************************************************
-      * Author: Todd Abraham
-      * Date: 12/5/2022
-      * Purpose: This program updates a student master file with grade
-      * point information that’s applied by the registration file.
-      *The result is a new student master file that contains the
-      * updated information.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FinalProject.
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-                   SELECT STUMAST ASSIGN TO "stumast.dat"
-                       ORGANIZATION IS LINE SEQUENTIAL.
-
-                   SELECT CRSEREG ASSIGN TO "crsereg.dat"
-                       ORGANIZATION IS LINE SEQUENTIAL.
-
-                   SELECT NEWMAST ASSIGN TO "NEWMAST"
-                       ORGANIZATION IS LINE SEQUENTIAL.
-
-                   SELECT ERRRPT ASSIGN TO "ERRRPT"
-                       ORGANIZATION IS LINE SEQUENTIAL.
-
-      ******************************************************************
-       DATA DIVISION.
-      *--------------*
-       FILE SECTION.
-      **Copies Code from STUMAST
-           FD STUMAST.
-               COPY "stumast.cpy".
-      **Copies Code from CRSEREG
-           FD CRSEREG.
-               COPY "crsereg.cpy".
-
-           FD NEWMAST.
-           01 WORK-AREA                    PIC X(115).
-
-           FD ERRRPT.
-           01 ERROR-AREA                   PIC X(100).
-      *--------------------------*
-       WORKING-STORAGE SECTION.
-
-      *--------*
-           01 END-OF-FILE0                 PIC XXX VALUE "NO".
-           01 END-OF-FILE1                 PIC XXX VALUE "NO".
-
-           01 CALC                         PIC 9999.
-
-           01 ID-COUNT-CR                  PIC 999 VALUE 1.
-           01 ID-COUNT-STU                 PIC 999 VALUE 1.
-           01 WRITE-ID                     PIC 999 VALUE 1.
-           01 SWITCH                       PIC X VALUE "N".
-           01 PLACE                        PIC X.
-
-      *--------*
-           01  STUMAST-REC-TABLE.
-            05 STUDENT OCCURS 160 TIMES.
-               10 STU-ID-OUT               PIC 9(9).
-               10 STU-STATUS-OUT           PIC X(01).
-               10 STU-NAME-OUT             PIC X(25).
-               10 STU-DOB-YEAR-OUT         PIC 9(04).
-               10 STU-DOB-MONTH-OUT        PIC 9(02).
-               10 STU-DOB-DAY-OUT          PIC 9(02).
-               10 STU-ADDRESS-OUT          PIC X(25).
-               10 STU-CITY-OUT             PIC X(11).
-               10 STU-STATE-OUT            PIC X(02).
-               10 STU-ZIP-CODE-OUT         PIC 9(05).
-               10 STU-ZIP-EXT-OUT          PIC 9(04).
-               10 STU-CLASS-OUT            PIC 9(01).
-               10 STU-MAJOR-OUT            PIC X(04).
-               10 STU-UNITS-COMP-OUT       PIC 9(03).
-               10 STU-TTL-PTS-OUT          PIC 9(03).
-               10 STU-UNITS-IP-OUT         PIC 9(03).
-           05 STUDENT-SUB                  PIC 999 VALUE 1.
-
-      *-------*
-           01 CRSEREG-REC-TABLE.
-            05 COURSE OCCURS 104 TIMES.
-               10 CR-DEPT-CODE-OUT         PIC X(04).
-               10 CR-CRSE-NUM-OUT          PIC 9(03).
-               10 CR-SECTION-NUM-OUT       PIC 9(02).
-               10 CR-COURSE-TITLE-OUT      PIC X(20).
-               10 CR-START-YR-OUT          PIC 9(04).
-               10 CR-START-MNTH-OUT        PIC 9(02).
-               10 CR-CRSE-UNITS-OUT        PIC 9(01).
-               10 CR-CRSE-DAYS-OUT         PIC 9(01).
-               10 CR-TEACHER-NUM-OUT       PIC 9(03).
-               10 CR-STU-ID-OUT            PIC 9(09).
-               10 CR-STU-NAME-OUT          PIC X(25).
-               10 CR-CLASS-OUT             PIC 9(01).
-               10 CR-MAJOR-OUT             PIC X(04).
-               10 CR-6-WK-GRADE-OUT        PIC X(01).
-               10 CR-12-WKS-GRADE-OUT      PIC X(01).
-               10 CR-FNL-EXM-GRD-OUT       PIC X(01).
-               10 CR-SEM-GRADE-OUT         PIC X(01).
-            05 COURSE-SUB                  PIC 999 VALUE 1.
-
-      *------*
-           01 NEWMAST-TOPLINE.
-               05 FILLER               PIC X(36) VALUE SPACES.
-               05 HDRCNTRY             PIC X(14) VALUE "STUDENT REPORT".
-
-           01 FILLER-LINE.
-               05 PIC X(115) VALUES ALL "*".
-
-           01 DASHED-LINE.
-               05 PIC X(115) VALUES ALL "-".
-
-           01 NEWMAST-HDRS.
-               05 STU-ID               PIC XX VALUE "ID".
-               05 FILLER               PIC X(10) VALUE SPACES.
-               05 STU-STATUS           PIC X(6) VALUE "STATUS".
-               05 FILLER               PIC X(10) VALUE SPACES.
-               05 STU-NAME             PIC X(5) VALUE "NAME".
-               05 FILLER               PIC X(19) VALUE SPACES.
-               05 STU-CLASS            PIC X(5) VALUE "CLASS".
-               05 FILLER               PIC X(7) VALUE SPACES.
-               05 STU-MAJOR            PIC X(5) VALUE "MAJOR".
-               05 FILLER               PIC X(7) VALUE SPACES.
-               05 STU-UNITS-COMP       PIC X(10) VALUE "UNITS COMP".
-               05 FILLER               PIC X(5) VALUE SPACES.
-               05 STU-TTL-PTS          PIC X(9) VALUE "TOTAL PTS".
-               05 FILLER               PIC X(5) VALUE SPACES.
-               05 STU-UNITS-IP         PIC X(8) VALUE "UNITS IP".
-
-           01 ERRRPT-TOPLINE.
-              05 FILLER                PIC X(37) VALUE SPACES.
-              05 HDRERROR              PIC X(13) VALUE "ERROR REPORT".
-
-           01 ERRRPT-HDRS.
-               05 ERR-ID               PIC XX VALUE "ID".
-               05 FILLER               PIC X(15) VALUE SPACES.
-               05 ERR-NAME             PIC X(5) VALUE "NAME".
-               05 FILLER               PIC X(20) VALUE SPACES.
-               05 ERR-CLASS            PIC X(5) VALUE "CLASS".
-               05 FILLER               PIC X(6) VALUE SPACES.
-               05 ERR-MAJOR            PIC X(5) VALUE "MAJOR".
-
-           01 NEWMAST-OUT.
-               05 NEWMAST-ID           PIC 9(9).
-               05 FILLER               PIC X(5) VALUE SPACES.
-               05 NEWMAST-STATUS       PIC X.
-               05 FILLER               PIC X(10) VALUE SPACES.
-               05 NEWMAST-NAME         PIC X(25).
-               05 FILLER               PIC X VALUE SPACES.
-               05 CC-NEWMAST           PIC X(9).
-               05 FILLER               PIC X(5).
-               05 NEWMAST-MAJOR        PIC X(4).
-               05 FILLER               PIC X(11).
-               05 NEWMAST-UC           PIC 999.
-               05 FILLER               PIC X(11).
-               05 NEWMAST-TP           PIC 999.
-               05 FILLER               PIC X(10).
-               05 NEWMAST-UIP          PIC 999.
-
-
-           01 ERRRPT-OUT.
-               05 ERRR-ID              PIC 9(9).
-               05 FILLER               PIC X(4).
-               05 ERRR-NAME            PIC X(25).
-               05 FILLER               PIC X.
-      *         05 ERRR-CLASS           PIC X.
-               05 CC-ERRR              PIC X(9).
-               05 FILLER               PIC X(6).
-               05 ERRR-MAJOR           PIC X(4).
-               05 FILLER               PIC X.
-
-
-
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      *--------------------*
-       100-MAIN-PROCEDURE.
-           PERFORM OPEN-FILES.
-
-      *---Tables are populated---*
-           PERFORM 200-READ-STUMAST
-               UNTIL END-OF-FILE0 = "YES".
-
-           PERFORM 300-READ-CRSEREG
-               UNTIL END-OF-FILE1 = "YES".
-
-           PERFORM 650-WRITE-NEWMAST-HEADERS.
-           PERFORM 750-WRITE-ERRRPT-HDRS.
-
-           PERFORM 600-COMPARE-STU-IDS
-               UNTIL ID-COUNT-CR = 105.
-
-           PERFORM 700-WRITE-NEWMAST
-               UNTIL WRITE-ID = 161.
-
-           CLOSE STUMAST
-                 CRSEREG
-                 NEWMAST
-                 ERRRPT.
-            STOP RUN.
-      *--------------------*
-
-      *--------------------*
-       OPEN-FILES.
-           OPEN INPUT  STUMAST
-                       CRSEREG
-                OUTPUT NEWMAST
-                       ERRRPT.
-       OPEN-FILES-END.
-      *--------------------*
-
-      *--------------------*
-       200-READ-STUMAST.
-      *Reads the STUMAST.dat file
-           READ STUMAST
-           AT END MOVE "YES" TO END-OF-FILE0
-           NOT AT END PERFORM 400-PROCESS-STUMAST.
-      *--------------------*
-
-
-      *--------------------*
-       300-READ-CRSEREG.
-      *Reads the crsereg.dat file
-           READ CRSEREG
-           AT END MOVE "YES" TO END-OF-FILE1
-           NOT AT END PERFORM 500-PROCESS-CRSEREG.
-      *-------------------*
-
-      *-------------------*
-       400-PROCESS-STUMAST.
-      *processes stumast.dat into the table
-           MOVE SM-STUDENT-ID TO STU-ID-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-STATUS TO STU-STATUS-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-NAME TO STU-NAME-OUT(STUDENT-SUB).
-           MOVE SM-DOB-YEAR TO STU-DOB-YEAR-OUT(STUDENT-SUB).
-           MOVE SM-DOB-MONTH TO STU-DOB-MONTH-OUT(STUDENT-SUB).
-           MOVE SM-DOB-DAY TO STU-DOB-DAY-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-ADDRESS TO STU-ADDRESS-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-CITY TO STU-CITY-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-STATE TO STU-STATE-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-ZIP-CODE TO STU-ZIP-CODE-OUT(STUDENT-SUB).
-           MOVE SM-STUDENT-ZIP-CODE-EXT TO STU-ZIP-EXT-OUT(STUDENT-SUB).
-           MOVE SM-CLASS-STANDING TO STU-CLASS-OUT(STUDENT-SUB).
-           MOVE SM-MAJOR TO STU-MAJOR-OUT(STUDENT-SUB).
-           MOVE SM-UNITS-COMPLETED TO STU-UNITS-COMP-OUT(STUDENT-SUB).
-           MOVE SM-TOTAL-GRADE-POINTS TO STU-TTL-PTS-OUT(STUDENT-SUB).
-           MOVE SM-UNITS-IN-PROGRESS TO STU-UNITS-IP-OUT(STUDENT-SUB).
-           ADD 1 TO STUDENT-SUB.
-      *------------------*
-
-      *------------------*
-       500-PROCESS-CRSEREG.
-      *processes the crsereg.dat into a table
-           MOVE CR-DEPARTMENT-CODE TO CR-DEPT-CODE-OUT(COURSE-SUB).
-           MOVE CR-COURSE-NUMBER TO CR-CRSE-NUM-OUT(COURSE-SUB).
-           MOVE CR-SECTION-NUMBER TO CR-SECTION-NUM-OUT(COURSE-SUB).
-           MOVE CR-COURSE-TITLE TO CR-COURSE-TITLE-OUT(COURSE-SUB).
-           MOVE CR-COURSE-START-YEAR TO CR-START-YR-OUT(COURSE-SUB).
-           MOVE CR-COURSE-START-MONTH TO CR-START-MNTH-OUT(COURSE-SUB).
-           MOVE CR-COURSE-UNITS TO CR-CRSE-UNITS-OUT(COURSE-SUB).
-           MOVE CR-COURSE-DAYS TO CR-CRSE-DAYS-OUT(COURSE-SUB).
-           MOVE CR-TEACHER-NUMBER TO CR-TEACHER-NUM-OUT(COURSE-SUB).
-           MOVE CR-STUDENT-ID TO CR-STU-ID-OUT(COURSE-SUB).
-           MOVE CR-STUDENT-NAME TO CR-STU-NAME-OUT(COURSE-SUB).
-           MOVE CR-CLASS-STANDING TO CR-CLASS-OUT(COURSE-SUB).
-           MOVE CR-MAJOR TO CR-MAJOR-OUT(COURSE-SUB).
-           MOVE CR-6-WEEKS-GRADE TO CR-6-WK-GRADE-OUT(COURSE-SUB).
-           MOVE CR-12-WEEKS-GRADE TO CR-12-WKS-GRADE-OUT(COURSE-SUB).
-           MOVE CR-FINAL-EXAM-GRADE TO CR-FNL-EXM-GRD-OUT(COURSE-SUB).
-           MOVE CR-SEMESTER-GRADE TO CR-SEM-GRADE-OUT(COURSE-SUB).
-           ADD 1 TO COURSE-SUB.
-      *------------------*
-
-      *----------------*
-       600-COMPARE-STU-IDS.
-      *Loops Comparison loop until match is found or until table is fully compared
-           PERFORM 625-ID-LOOPS
-               UNTIL SWITCH = "Y".
-
-           MOVE "N" TO SWITCH.
-
-      *----------------*
-
-      *----------------*
-       625-ID-LOOPS.
-      *loop to compare crsereg stuid to stumast stuid
-           IF CR-STU-ID-OUT(ID-COUNT-CR) = STU-ID-OUT(ID-COUNT-STU)
-               PERFORM 900-CALCULATIONS
-      *        PERFORM 700-WRITE-NEWMAST
-      *            Write here to observe changes in NEWMAST
-               MOVE "Y" TO SWITCH
-               ADD 1 TO ID-COUNT-CR
-               MOVE 1 TO ID-COUNT-STU
-           ELSE IF CR-STU-ID-OUT(ID-COUNT-CR) NOT =
-               STU-ID-OUT(ID-COUNT-STU)
-               ADD 1 TO ID-COUNT-STU
-               MOVE "N" TO SWITCH
-               PERFORM 610-LOOP-CHECK.
-      *---------------*
-
-
-      *----------------*
-       610-LOOP-CHECK.
-      *checks if loop has reached end of stumast table
-           IF ID-COUNT-STU = 160
-              PERFORM 800-WRITE-ERRRPT
-              MOVE "Y" TO SWITCH
-              MOVE 1 TO ID-COUNT-STU
-              ADD 1 TO ID-COUNT-CR
-           ELSE
-               MOVE SPACE TO PLACE.
-      *           keeps the loop going.
-
-      *----------------*
-       650-WRITE-NEWMAST-HEADERS.
-      *writes headers for newmast
-           MOVE NEWMAST-TOPLINE TO WORK-AREA.
-           WRITE WORK-AREA.
-
-           MOVE FILLER-LINE TO WORK-AREA.
-           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
-
-           MOVE NEWMAST-HDRS TO WORK-AREA.
-           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
-
-           MOVE DASHED-LINE TO WORK-AREA.
-           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
-      *----------------*
-
-
-      *----------------*
-       700-WRITE-NEWMAST.
-      *writes the newmast file
-           MOVE STU-ID-OUT(WRITE-ID) TO NEWMAST-ID.
-           MOVE STU-STATUS-OUT(WRITE-ID) TO NEWMAST-STATUS.
-           MOVE STU-NAME-OUT(WRITE-ID) TO NEWMAST-NAME.
-           MOVE STU-MAJOR-OUT(WRITE-ID) TO NEWMAST-MAJOR.
-           MOVE STU-UNITS-COMP-OUT(WRITE-ID) TO NEWMAST-UC.
-           MOVE STU-TTL-PTS-OUT(WRITE-ID) TO NEWMAST-TP.
-           MOVE STU-UNITS-IP-OUT(WRITE-ID) TO NEWMAST-UIP.
-           PERFORM 720-CLASS-CONVERTER-NM.
-           MOVE NEWMAST-OUT TO WORK-AREA.
-           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
-           ADD 1 TO WRITE-ID.
-
-
-
-      *----------------*
-      *converts letter grade to number for calculation for the ERRPT report
-       710-CLASS-CONVERTER-ER.
-           EVALUATE CR-CLASS-OUT(ID-COUNT-CR)
-               WHEN '1'
-                   MOVE "FRESHMAN" TO CC-ERRR
-               WHEN '2'
-                   MOVE "SOPHOMORE" TO CC-ERRR
-               WHEN '3'
-                   MOVE "JUNIOR" TO CC-ERRR
-               WHEN '4'
-                   MOVE "SENIOR" TO CC-ERRR
-               END-EVALUATE.
-
-
-       720-CLASS-CONVERTER-NM.
-      *converts letter grade to number for calculation for the NEWMAST report
-           EVALUATE STU-CLASS-OUT(WRITE-ID)
-               WHEN '1'
-                   MOVE "FRESHMAN" TO CC-NEWMAST
-               WHEN '2'
-                   MOVE "SOPHOMORE" TO CC-NEWMAST
-               WHEN '3'
-                   MOVE "JUNIOR" TO CC-NEWMAST
-               WHEN '4'
-                   MOVE "SENIOR" TO CC-NEWMAST
-               END-EVALUATE.
-
-      *----------------*
-       750-WRITE-ERRRPT-HDRS.
-      *writes the headers for the ERRRPT report
-           MOVE ERRRPT-TOPLINE TO ERROR-AREA.
-           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
-
-           MOVE FILLER-LINE TO ERROR-AREA.
-           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
-
-           MOVE ERRRPT-HDRS TO ERROR-AREA.
-           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
-
-           MOVE DASHED-LINE TO ERROR-AREA.
-           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
-      *----------------*
-
-      *----------------*
-       800-WRITE-ERRRPT.
-      *writes the ERRPT report
-           MOVE CR-STU-ID-OUT(ID-COUNT-CR) TO ERRR-ID.
-           MOVE CR-STU-NAME-OUT(ID-COUNT-CR) TO ERRR-NAME.
-      *    MOVE CR-CLASS-OUT(ID-COUNT-CR) TO ERRR-CLASS.
-           MOVE CR-MAJOR-OUT(ID-COUNT-CR) TO ERRR-MAJOR.
-           PERFORM 710-CLASS-CONVERTER-ER.
-           MOVE ERRRPT-OUT TO ERROR-AREA.
-           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
-      *----------------*
-
-
-      *----------------*
-       900-CALCULATIONS.
-      *performs calculations for total grade points and adds to units completed
-
-      *--------Adds # of course units to units completed*
-           ADD CR-CRSE-UNITS-OUT(ID-COUNT-CR) TO
-           STU-UNITS-COMP-OUT(ID-COUNT-STU).
-
-           EVALUATE CR-SEM-GRADE-OUT(ID-COUNT-CR)
-                   WHEN 'A'
-                       COMPUTE CALC = 4
-                   WHEN 'B'
-                       COMPUTE CALC = 3
-                   WHEN 'C'
-                       COMPUTE CALC = 2
-                   WHEN 'D'
-                       COMPUTE CALC = 1
-                   WHEN 'F'
-                       COMPUTE CALC = 0
-                  END-EVALUATE.
-
-           COMPUTE CALC = CALC * CR-CRSE-UNITS-OUT(ID-COUNT-CR).
-           ADD CALC TO STU-TTL-PTS-OUT(ID-COUNT-STU).
-           MOVE 0 TO CALC.
-      *----------------*
-
-
-       END PROGRAM FinalProject.
+      ******************************************************************
+      * Author: Todd Abraham
+      * Date: 12/5/2022
+      * Purpose: This program updates a student master file with grade
+      * point information that’s applied by the registration file.
+      *The result is a new student master file that contains the
+      * updated information.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FinalProject.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT STUMAST ASSIGN TO "stumast.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT CRSEREG ASSIGN TO "crsereg.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT NEWMAST ASSIGN TO "NEWMAST"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT ERRRPT ASSIGN TO "ERRRPT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT SUSPRPT ASSIGN TO "SUSPRPT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT TCHMAST ASSIGN TO "tchmast.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-TM-STATUS.
+
+                   SELECT CHECKPOINT-OLD ASSIGN TO "checkpoint.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CP-STATUS.
+
+                   SELECT CHECKPOINT-NEW ASSIGN TO "CHECKPOINT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      *--------------*
+       FILE SECTION.
+      **Copies Code from STUMAST
+           FD STUMAST.
+               COPY "stumast.cpy".
+      **Copies Code from CRSEREG
+           FD CRSEREG.
+               COPY "crsereg.cpy".
+
+           FD NEWMAST.
+           01 WORK-AREA                    PIC X(125).
+
+           FD ERRRPT.
+           01 ERROR-AREA                   PIC X(130).
+
+           FD SUSPRPT.
+           01 SUSP-AREA                    PIC X(100).
+
+      **Copies Code from TCHMAST
+           FD TCHMAST.
+               COPY "tchmast.cpy".
+
+      **Reads last run's restart point
+           FD CHECKPOINT-OLD.
+               COPY "checkpoint.cpy" REPLACING CHECKPOINT-RECORD
+                   BY CHECKPOINT-OLD-REC.
+
+      **Carries this run's restart point forward
+           FD CHECKPOINT-NEW.
+               COPY "checkpoint.cpy" REPLACING CHECKPOINT-RECORD
+                   BY CHECKPOINT-NEW-REC.
+      *--------------------------*
+       WORKING-STORAGE SECTION.
+
+      *--------*
+           01 END-OF-FILE0                 PIC XXX VALUE "NO".
+           01 END-OF-FILE1                 PIC XXX VALUE "NO".
+           01 END-OF-FILE-CP                PIC XXX VALUE "NO".
+
+           01 WS-CP-STATUS                 PIC XX.
+           01 WS-TM-STATUS                 PIC XX.
+           01 RESTART-SW                   PIC X VALUE "N".
+           01 WS-RESTART-ID                PIC 999 VALUE 0.
+           01 WS-JOB-COMPLETE-SW           PIC X VALUE "N".
+           01 WS-SUBTOTAL-PARTIAL-PENDING  PIC X VALUE "N".
+      *checkpointed after every write so a restart never re-appends a
+      *row that already made it to NEWMAST before the crash
+           01 CHECKPOINT-INTERVAL          PIC 999 VALUE 1.
+           01 WS-CP-QUOTIENT               PIC 999.
+           01 WS-CP-REMAINDER              PIC 999.
+           01 WS-CP-LAST-ID                PIC 999.
+
+      *--------*
+      *sorts the STUDENT REPORT by class standing via a simple
+      *bucket sort (freshman, sophomore, junior, senior) - the table
+      *is small so four passes over it is cheaper than a real sort
+           01 SORT-ORDER-TABLE.
+            05 SORT-ORDER-ENTRY OCCURS 160 TIMES PIC 999.
+           01 SORT-BUILD-SUB               PIC 999.
+           01 CLASS-PASS                   PIC 9.
+           01 SCAN-SUB                     PIC 999.
+           01 CURR-PHYS-SUB                PIC 999.
+
+      *--------*
+      *class-standing control-break subtotals
+           01 WS-PREV-CLASS                PIC 9 VALUE 0.
+           01 WS-CLASS-COUNT               PIC 999 VALUE 0.
+           01 WS-CLASS-UNITS-SUM           PIC 9(06) VALUE 0.
+           01 WS-CLASS-AVG-UNITS           PIC 999V99 VALUE 0.
+
+           01 CALC                         PIC 9999.
+           01 WS-GPA-NM                    PIC 9V99.
+           01 WS-ERR-REASON                PIC X(26) VALUE SPACES.
+
+      *--------*
+      *field-level edit checks on crsereg and stumast, run before the
+      *id comparison
+           01 EDIT-SUB                     PIC 999.
+           01 STU-EDIT-SUB                 PIC 999.
+           01 WS-SUSP-REASON               PIC X(26) VALUE SPACES.
+
+      *--------*
+      *teacher-number-to-name lookup for ERRRPT
+           01 END-OF-FILE-TM               PIC XXX VALUE "NO".
+           01 CURR-TEACHER-NAME            PIC X(25) VALUE SPACES.
+           01 TM-SEARCH-SUB                PIC 999.
+           01 TM-FOUND-SW                  PIC X.
+
+           01 TCHMAST-REC-TABLE.
+            05 TM-ENTRY OCCURS 50 TIMES.
+               10 TM-NUM-OUT               PIC 9(03).
+               10 TM-NAME-OUT              PIC X(25).
+           05 TM-SUB                       PIC 999 VALUE 1.
+
+      *STUDENT-TABLE-MAX must always equal the OCCURS 160 sizing on
+      *both STUDENT (STUMAST-REC-TABLE) and SORT-ORDER-ENTRY
+      *(SORT-ORDER-TABLE) - raising one without the other two just
+      *moves where the overflow silently happens
+           01 STUDENT-TABLE-MAX            PIC 999 VALUE 160.
+           01 COURSE-TABLE-MAX             PIC 999 VALUE 104.
+           01 TEACHER-TABLE-MAX            PIC 999 VALUE 50.
+
+           01 ID-COUNT-CR                  PIC 999 VALUE 1.
+           01 ID-COUNT-STU                 PIC 999 VALUE 1.
+           01 WRITE-ID                     PIC 999 VALUE 1.
+           01 WS-STUDENT-COUNT             PIC 999 VALUE 0.
+           01 SWITCH                       PIC X VALUE "N".
+           01 PLACE                        PIC X.
+
+      *--------*
+           01  STUMAST-REC-TABLE.
+            05 STUDENT OCCURS 160 TIMES.
+               10 STU-ID-OUT               PIC 9(9).
+               10 STU-STATUS-OUT           PIC X(01).
+                  88 STU-ACTIVE-OUT         VALUE "A".
+                  88 STU-INACTIVE-OUT       VALUE "I" "W".
+               10 STU-NAME-OUT             PIC X(25).
+               10 STU-DOB-YEAR-OUT         PIC 9(04).
+               10 STU-DOB-MONTH-OUT        PIC 9(02).
+               10 STU-DOB-DAY-OUT          PIC 9(02).
+               10 STU-ADDRESS-OUT          PIC X(25).
+               10 STU-CITY-OUT             PIC X(11).
+               10 STU-STATE-OUT            PIC X(02).
+               10 STU-ZIP-CODE-OUT         PIC 9(05).
+               10 STU-ZIP-EXT-OUT          PIC 9(04).
+               10 STU-CLASS-OUT            PIC 9(01).
+               10 STU-MAJOR-OUT            PIC X(04).
+               10 STU-UNITS-COMP-OUT       PIC 9(03).
+               10 STU-TTL-PTS-OUT          PIC 9(03).
+               10 STU-UNITS-IP-OUT         PIC 9(03).
+               10 STU-EDIT-OK-OUT          PIC X(01) VALUE "Y".
+           05 STUDENT-SUB                  PIC 999 VALUE 1.
+
+      *-------*
+           01 CRSEREG-REC-TABLE.
+            05 COURSE OCCURS 104 TIMES.
+               10 CR-DEPT-CODE-OUT         PIC X(04).
+               10 CR-CRSE-NUM-OUT          PIC 9(03).
+               10 CR-SECTION-NUM-OUT       PIC 9(02).
+               10 CR-COURSE-TITLE-OUT      PIC X(20).
+               10 CR-START-YR-OUT          PIC 9(04).
+               10 CR-START-MNTH-OUT        PIC 9(02).
+               10 CR-CRSE-UNITS-OUT        PIC 9(01).
+               10 CR-CRSE-DAYS-OUT         PIC 9(01).
+               10 CR-TEACHER-NUM-OUT       PIC 9(03).
+               10 CR-STU-ID-OUT            PIC 9(09).
+               10 CR-STU-NAME-OUT          PIC X(25).
+               10 CR-CLASS-OUT             PIC 9(01).
+               10 CR-MAJOR-OUT             PIC X(04).
+               10 CR-6-WK-GRADE-OUT        PIC X(01).
+               10 CR-12-WKS-GRADE-OUT      PIC X(01).
+               10 CR-FNL-EXM-GRD-OUT       PIC X(01).
+               10 CR-SEM-GRADE-OUT         PIC X(01).
+               10 CR-EDIT-OK-OUT           PIC X(01) VALUE "Y".
+            05 COURSE-SUB                  PIC 999 VALUE 1.
+
+      *------*
+           01 NEWMAST-TOPLINE.
+               05 FILLER               PIC X(36) VALUE SPACES.
+               05 HDRCNTRY             PIC X(14) VALUE "STUDENT REPORT".
+
+           01 FILLER-LINE.
+               05 PIC X(115) VALUES ALL "*".
+
+           01 DASHED-LINE.
+               05 PIC X(115) VALUES ALL "-".
+
+           01 NEWMAST-HDRS.
+               05 FILLER               PIC X VALUE SPACE.
+               05 STU-ID               PIC XX VALUE "ID".
+               05 FILLER               PIC X(10) VALUE SPACES.
+               05 STU-STATUS           PIC X(6) VALUE "STATUS".
+               05 FILLER               PIC X(10) VALUE SPACES.
+               05 STU-NAME             PIC X(5) VALUE "NAME".
+               05 FILLER               PIC X(19) VALUE SPACES.
+               05 STU-CLASS            PIC X(5) VALUE "CLASS".
+               05 FILLER               PIC X(7) VALUE SPACES.
+               05 STU-MAJOR            PIC X(5) VALUE "MAJOR".
+               05 FILLER               PIC X(7) VALUE SPACES.
+               05 STU-UNITS-COMP       PIC X(10) VALUE "UNITS COMP".
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 STU-TTL-PTS          PIC X(9) VALUE "TOTAL PTS".
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 STU-UNITS-IP         PIC X(8) VALUE "UNITS IP".
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 STU-GPA              PIC X(3) VALUE "GPA".
+
+           01 ERRRPT-TOPLINE.
+              05 FILLER                PIC X(37) VALUE SPACES.
+              05 HDRERROR              PIC X(13) VALUE "ERROR REPORT".
+
+           01 ERRRPT-HDRS.
+               05 ERR-ID               PIC XX VALUE "ID".
+               05 FILLER               PIC X(15) VALUE SPACES.
+               05 ERR-NAME             PIC X(5) VALUE "NAME".
+               05 FILLER               PIC X(20) VALUE SPACES.
+               05 ERR-CLASS            PIC X(5) VALUE "CLASS".
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 ERR-MAJOR            PIC X(5) VALUE "MAJOR".
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 ERR-REASON           PIC X(6) VALUE "REASON".
+               05 FILLER               PIC X(20) VALUE SPACES.
+               05 ERR-TEACHER          PIC X(7) VALUE "TEACHER".
+
+           01 SUSPRPT-TOPLINE.
+              05 FILLER           PIC X(35) VALUE SPACES.
+              05 HDRSUSP          PIC X(15) VALUE "SUSPENSE REPORT".
+
+           01 SUSPRPT-HDRS.
+               05 SUS-ID               PIC XX VALUE "ID".
+               05 FILLER               PIC X(15) VALUE SPACES.
+               05 SUS-NAME             PIC X(4) VALUE "NAME".
+               05 FILLER               PIC X(21) VALUE SPACES.
+               05 SUS-REASON           PIC X(6) VALUE "REASON".
+
+           01 NEWMAST-OUT.
+               05 NM-REC-TYPE          PIC X VALUE "S".
+               05 NEWMAST-ID           PIC 9(9).
+               05 FILLER               PIC X(4) VALUE SPACES.
+               05 NEWMAST-STATUS       PIC X.
+               05 FILLER               PIC X(10) VALUE SPACES.
+               05 NEWMAST-NAME         PIC X(25).
+               05 FILLER               PIC X VALUE SPACES.
+               05 CC-NEWMAST           PIC X(9).
+               05 FILLER               PIC X(5).
+               05 NEWMAST-MAJOR        PIC X(4).
+               05 FILLER               PIC X(11).
+               05 NEWMAST-UC           PIC 999.
+               05 FILLER               PIC X(11).
+               05 NEWMAST-TP           PIC 999.
+               05 FILLER               PIC X(10).
+               05 NEWMAST-UIP          PIC 999.
+               05 FILLER               PIC X(8).
+               05 NEWMAST-GPA          PIC 9.99.
+
+           01 CLASS-SUBTOTAL-OUT.
+               05 CST-REC-TYPE         PIC X VALUE "T".
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 CST-CLASS-NAME       PIC X(9).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 CST-LIT1             PIC X(7) VALUE "TOTAL: ".
+               05 CST-COUNT            PIC ZZ9.
+               05 FILLER               PIC X(10) VALUE " STUDENTS ".
+               05 CST-LIT2             PIC X(16)
+                                        VALUE "AVG UNITS COMP: ".
+               05 CST-AVG-UNITS        PIC ZZ9.99.
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 CST-PARTIAL-MARKER   PIC X(30) VALUE SPACES.
+
+
+           01 ERRRPT-OUT.
+               05 ERRR-ID              PIC 9(9).
+               05 FILLER               PIC X(4).
+               05 ERRR-NAME            PIC X(25).
+               05 FILLER               PIC X.
+      *         05 ERRR-CLASS           PIC X.
+               05 CC-ERRR              PIC X(9).
+               05 FILLER               PIC X(6).
+               05 ERRR-MAJOR           PIC X(4).
+               05 FILLER               PIC X(6).
+               05 ERRR-REASON          PIC X(26).
+               05 FILLER               PIC X.
+               05 ERRR-TEACHER         PIC X(25).
+
+           01 SUSPRPT-OUT.
+               05 SUSP-ID              PIC X(9).
+               05 FILLER               PIC X(8).
+               05 SUSP-NAME            PIC X(25).
+               05 FILLER               PIC X(1).
+               05 SUSP-REASON          PIC X(26).
+
+
+
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *--------------------*
+       100-MAIN-PROCEDURE.
+           PERFORM 050-CHECK-FOR-RESTART.
+           MOVE RESTART-SW TO WS-SUBTOTAL-PARTIAL-PENDING.
+           PERFORM OPEN-FILES.
+           PERFORM 055-CHECK-FOR-TCHMAST.
+
+      *---Tables are populated---*
+           PERFORM 200-READ-STUMAST
+               UNTIL END-OF-FILE0 = "YES".
+           COMPUTE WS-STUDENT-COUNT = STUDENT-SUB - 1.
+
+           PERFORM 300-READ-CRSEREG
+               UNTIL END-OF-FILE1 = "YES".
+
+           PERFORM 150-READ-TCHMAST
+               UNTIL END-OF-FILE-TM = "YES".
+
+           IF RESTART-SW = "N"
+               PERFORM 650-WRITE-NEWMAST-HEADERS
+           END-IF.
+           PERFORM 750-WRITE-ERRRPT-HDRS.
+
+      *---Edits crsereg before it can drive 900-CALCULATIONS---*
+           PERFORM 550-EDIT-CHECKS.
+
+           PERFORM 600-COMPARE-STU-IDS
+               UNTIL ID-COUNT-CR > COURSE-TABLE-MAX.
+
+           PERFORM 690-BUILD-SORT-ORDER.
+
+           IF RESTART-SW = "Y"
+               COMPUTE WRITE-ID = WS-RESTART-ID + 1
+           END-IF.
+
+           PERFORM 700-WRITE-NEWMAST
+               UNTIL WRITE-ID > WS-STUDENT-COUNT.
+
+           COMPUTE WS-CP-LAST-ID = WRITE-ID - 1.
+           MOVE "Y" TO WS-JOB-COMPLETE-SW.
+           PERFORM 745-WRITE-CHECKPOINT.
+
+           CLOSE STUMAST
+                 CRSEREG
+                 NEWMAST
+                 ERRRPT
+                 SUSPRPT
+                 CHECKPOINT-NEW.
+           IF WS-TM-STATUS = "00"
+               CLOSE TCHMAST
+           END-IF.
+            STOP RUN.
+      *--------------------*
+
+      *--------------------*
+      *checks for a checkpoint left by a prior run that died partway
+      *through writing NEWMAST, so this run can resume instead of
+      *reprocessing every student from scratch. a checkpoint left by
+      *a run that finished cleanly just describes last term's final
+      *position and must not force this term's normal run to restart
+       050-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-OLD.
+           IF WS-CP-STATUS = "00"
+               PERFORM 060-READ-CHECKPOINT
+                   UNTIL END-OF-FILE-CP = "YES"
+               CLOSE CHECKPOINT-OLD
+               IF WS-RESTART-ID > 0
+                   AND NOT CP-JOB-IS-COMPLETE OF CHECKPOINT-OLD-REC
+                   MOVE "Y" TO RESTART-SW
+               END-IF
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       060-READ-CHECKPOINT.
+      *keeps the last checkpoint line read - that is the restart point
+           READ CHECKPOINT-OLD
+           AT END MOVE "YES" TO END-OF-FILE-CP
+           NOT AT END MOVE CP-LAST-WRITE-ID OF CHECKPOINT-OLD-REC
+                          TO WS-RESTART-ID.
+      *--------------------*
+
+      *--------------------*
+       OPEN-FILES.
+           OPEN INPUT  STUMAST
+                       CRSEREG.
+           IF RESTART-SW = "Y"
+               OPEN EXTEND NEWMAST
+           ELSE
+               OPEN OUTPUT NEWMAST
+           END-IF.
+           OPEN OUTPUT ERRRPT
+                       SUSPRPT
+                       CHECKPOINT-NEW.
+       OPEN-FILES-END.
+      *--------------------*
+
+      *--------------------*
+      *opens the teacher master file, if one exists - a site that
+      *hasn't populated tchmast.dat yet still runs the nightly merge,
+      *just without instructor names on ERRRPT, the same way a missing
+      *probhist.dat does not stop PROBRPT from running
+       055-CHECK-FOR-TCHMAST.
+           OPEN INPUT TCHMAST.
+           IF WS-TM-STATUS NOT = "00"
+               MOVE "YES" TO END-OF-FILE-TM
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       200-READ-STUMAST.
+      *Reads the STUMAST.dat file
+           READ STUMAST
+           AT END MOVE "YES" TO END-OF-FILE0
+           NOT AT END PERFORM 400-PROCESS-STUMAST.
+      *--------------------*
+
+
+      *--------------------*
+       300-READ-CRSEREG.
+      *Reads the crsereg.dat file
+           READ CRSEREG
+           AT END MOVE "YES" TO END-OF-FILE1
+           NOT AT END PERFORM 500-PROCESS-CRSEREG.
+      *-------------------*
+
+      *-------------------*
+      *reads the teacher master file into a table for the ERRRPT
+      *teacher-number-to-name lookup
+       150-READ-TCHMAST.
+           READ TCHMAST
+           AT END MOVE "YES" TO END-OF-FILE-TM
+           NOT AT END PERFORM 160-STORE-TEACHER.
+      *-------------------*
+
+      *-------------------*
+       160-STORE-TEACHER.
+      *stores one teacher master row into the table
+           IF TM-SUB > TEACHER-TABLE-MAX
+               DISPLAY "FinalProject: TCHMAST-REC-TABLE IS FULL AT "
+                       TEACHER-TABLE-MAX " TEACHERS - RAISE THE "
+                       "OCCURS 50 LIMIT ON TM-ENTRY IN "
+                       "TCHMAST-REC-TABLE."
+               CLOSE STUMAST CRSEREG NEWMAST ERRRPT SUSPRPT
+                     CHECKPOINT-NEW
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE TM-TEACHER-NUM TO TM-NUM-OUT(TM-SUB).
+           MOVE TM-TEACHER-NAME TO TM-NAME-OUT(TM-SUB).
+           ADD 1 TO TM-SUB.
+      *-------------------*
+
+      *-------------------*
+       400-PROCESS-STUMAST.
+      *processes stumast.dat into the table
+           IF STUDENT-SUB > STUDENT-TABLE-MAX
+               DISPLAY "FinalProject: STUMAST-REC-TABLE IS FULL AT "
+                       STUDENT-TABLE-MAX " STUDENTS - RAISE "
+                       "STUDENT-TABLE-MAX AND THE OCCURS 160 LIMIT ON "
+                       "BOTH STUDENT IN STUMAST-REC-TABLE AND "
+                       "SORT-ORDER-ENTRY IN SORT-ORDER-TABLE TOGETHER,"
+                       " OR MOVE STUMAST TO AN INDEXED OR "
+                       "DYNAMIC-CAPACITY FILE."
+               CLOSE STUMAST CRSEREG NEWMAST ERRRPT SUSPRPT
+                     CHECKPOINT-NEW
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE SM-STUDENT-ID TO STU-ID-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-STATUS TO STU-STATUS-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-NAME TO STU-NAME-OUT(STUDENT-SUB).
+           MOVE SM-DOB-YEAR TO STU-DOB-YEAR-OUT(STUDENT-SUB).
+           MOVE SM-DOB-MONTH TO STU-DOB-MONTH-OUT(STUDENT-SUB).
+           MOVE SM-DOB-DAY TO STU-DOB-DAY-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-ADDRESS TO STU-ADDRESS-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-CITY TO STU-CITY-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-STATE TO STU-STATE-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-ZIP-CODE TO STU-ZIP-CODE-OUT(STUDENT-SUB).
+           MOVE SM-STUDENT-ZIP-CODE-EXT TO STU-ZIP-EXT-OUT(STUDENT-SUB).
+           MOVE SM-CLASS-STANDING TO STU-CLASS-OUT(STUDENT-SUB).
+           MOVE SM-MAJOR TO STU-MAJOR-OUT(STUDENT-SUB).
+           MOVE SM-UNITS-COMPLETED TO STU-UNITS-COMP-OUT(STUDENT-SUB).
+           MOVE SM-TOTAL-GRADE-POINTS TO STU-TTL-PTS-OUT(STUDENT-SUB).
+           MOVE SM-UNITS-IN-PROGRESS TO STU-UNITS-IP-OUT(STUDENT-SUB).
+           ADD 1 TO STUDENT-SUB.
+      *------------------*
+
+      *------------------*
+       500-PROCESS-CRSEREG.
+      *processes the crsereg.dat into a table
+           IF COURSE-SUB > COURSE-TABLE-MAX
+               DISPLAY "FinalProject: CRSEREG-REC-TABLE IS FULL AT "
+                       COURSE-TABLE-MAX " REGISTRATIONS - RAISE THE "
+                       "OCCURS 104 LIMIT ON COURSE IN "
+                       "CRSEREG-REC-TABLE, OR MOVE CRSEREG TO AN "
+                       "INDEXED OR DYNAMIC-CAPACITY FILE."
+               CLOSE STUMAST CRSEREG NEWMAST ERRRPT SUSPRPT
+                     CHECKPOINT-NEW
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE CR-DEPARTMENT-CODE TO CR-DEPT-CODE-OUT(COURSE-SUB).
+           MOVE CR-COURSE-NUMBER TO CR-CRSE-NUM-OUT(COURSE-SUB).
+           MOVE CR-SECTION-NUMBER TO CR-SECTION-NUM-OUT(COURSE-SUB).
+           MOVE CR-COURSE-TITLE TO CR-COURSE-TITLE-OUT(COURSE-SUB).
+           MOVE CR-COURSE-START-YEAR TO CR-START-YR-OUT(COURSE-SUB).
+           MOVE CR-COURSE-START-MONTH TO CR-START-MNTH-OUT(COURSE-SUB).
+           MOVE CR-COURSE-UNITS TO CR-CRSE-UNITS-OUT(COURSE-SUB).
+           MOVE CR-COURSE-DAYS TO CR-CRSE-DAYS-OUT(COURSE-SUB).
+           MOVE CR-TEACHER-NUMBER TO CR-TEACHER-NUM-OUT(COURSE-SUB).
+           MOVE CR-STUDENT-ID TO CR-STU-ID-OUT(COURSE-SUB).
+           MOVE CR-STUDENT-NAME TO CR-STU-NAME-OUT(COURSE-SUB).
+           MOVE CR-CLASS-STANDING TO CR-CLASS-OUT(COURSE-SUB).
+           MOVE CR-MAJOR TO CR-MAJOR-OUT(COURSE-SUB).
+           MOVE CR-6-WEEKS-GRADE TO CR-6-WK-GRADE-OUT(COURSE-SUB).
+           MOVE CR-12-WEEKS-GRADE TO CR-12-WKS-GRADE-OUT(COURSE-SUB).
+           MOVE CR-FINAL-EXAM-GRADE TO CR-FNL-EXM-GRD-OUT(COURSE-SUB).
+           MOVE CR-SEMESTER-GRADE TO CR-SEM-GRADE-OUT(COURSE-SUB).
+           ADD 1 TO COURSE-SUB.
+      *------------------*
+
+      *----------------*
+      *edits every crsereg row for a valid semester grade and a valid
+      *numeric student id, and every stumast row for a valid numeric
+      *student id, before 900-CALCULATIONS can run against them,
+      *writing bad rows to SUSPRPT instead of letting them corrupt
+      *STU-TTL-PTS-OUT/STU-UNITS-COMP-OUT
+       550-EDIT-CHECKS.
+           PERFORM 555-WRITE-SUSPRPT-HDRS.
+           MOVE 1 TO EDIT-SUB.
+           PERFORM 560-EDIT-ONE-CRSEREG
+               UNTIL EDIT-SUB = COURSE-SUB.
+           MOVE 1 TO STU-EDIT-SUB.
+           PERFORM 580-EDIT-ONE-STUMAST
+               UNTIL STU-EDIT-SUB = STUDENT-SUB.
+      *----------------*
+
+      *----------------*
+       555-WRITE-SUSPRPT-HDRS.
+      *writes the headers for the SUSPRPT report
+           MOVE SUSPRPT-TOPLINE TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE FILLER-LINE TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE SUSPRPT-HDRS TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+      *----------------*
+       560-EDIT-ONE-CRSEREG.
+      *checks one crsereg row's student id and semester grade
+           MOVE "Y" TO CR-EDIT-OK-OUT(EDIT-SUB).
+           IF CR-STU-ID-OUT(EDIT-SUB) NOT NUMERIC
+               MOVE "N" TO CR-EDIT-OK-OUT(EDIT-SUB)
+               MOVE "INVALID STUDENT ID FORMAT" TO WS-SUSP-REASON
+               PERFORM 570-WRITE-SUSPRPT
+           ELSE
+               IF CR-SEM-GRADE-OUT(EDIT-SUB) NOT = "A" AND
+                   CR-SEM-GRADE-OUT(EDIT-SUB) NOT = "B" AND
+                   CR-SEM-GRADE-OUT(EDIT-SUB) NOT = "C" AND
+                   CR-SEM-GRADE-OUT(EDIT-SUB) NOT = "D" AND
+                   CR-SEM-GRADE-OUT(EDIT-SUB) NOT = "F"
+                   MOVE "N" TO CR-EDIT-OK-OUT(EDIT-SUB)
+                   MOVE "INVALID SEMESTER GRADE" TO WS-SUSP-REASON
+                   PERFORM 570-WRITE-SUSPRPT
+               END-IF
+           END-IF.
+           ADD 1 TO EDIT-SUB.
+      *----------------*
+
+      *----------------*
+       570-WRITE-SUSPRPT.
+      *writes one rejected crsereg row to the suspense report
+           MOVE CR-STU-ID-OUT(EDIT-SUB) TO SUSP-ID.
+           MOVE CR-STU-NAME-OUT(EDIT-SUB) TO SUSP-NAME.
+           MOVE WS-SUSP-REASON TO SUSP-REASON.
+           MOVE SUSPRPT-OUT TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+      *----------------*
+       580-EDIT-ONE-STUMAST.
+      *checks one stumast row's student id for a valid numeric format
+           MOVE "Y" TO STU-EDIT-OK-OUT(STU-EDIT-SUB).
+           IF STU-ID-OUT(STU-EDIT-SUB) NOT NUMERIC
+               MOVE "N" TO STU-EDIT-OK-OUT(STU-EDIT-SUB)
+               MOVE "INVALID STUDENT ID FORMAT" TO WS-SUSP-REASON
+               PERFORM 585-WRITE-SUSPRPT-STU
+           END-IF.
+           ADD 1 TO STU-EDIT-SUB.
+      *----------------*
+
+      *----------------*
+       585-WRITE-SUSPRPT-STU.
+      *writes one rejected stumast row to the suspense report
+           MOVE STU-ID-OUT(STU-EDIT-SUB) TO SUSP-ID.
+           MOVE STU-NAME-OUT(STU-EDIT-SUB) TO SUSP-NAME.
+           MOVE WS-SUSP-REASON TO SUSP-REASON.
+           MOVE SUSPRPT-OUT TO SUSP-AREA.
+           WRITE SUSP-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+      *----------------*
+       600-COMPARE-STU-IDS.
+      *Loops Comparison loop until match is found or until table is fully compared
+           PERFORM 625-ID-LOOPS
+               UNTIL SWITCH = "Y".
+
+           MOVE "N" TO SWITCH.
+
+      *----------------*
+
+      *----------------*
+       625-ID-LOOPS.
+      *loop to compare crsereg stuid to stumast stuid
+           IF CR-STU-ID-OUT(ID-COUNT-CR) = STU-ID-OUT(ID-COUNT-STU)
+               IF CR-EDIT-OK-OUT(ID-COUNT-CR) = "Y"
+                   AND STU-EDIT-OK-OUT(ID-COUNT-STU) = "Y"
+                   PERFORM 900-CALCULATIONS
+               END-IF
+      *        PERFORM 700-WRITE-NEWMAST
+      *            Write here to observe changes in NEWMAST
+               IF STU-INACTIVE-OUT(ID-COUNT-STU)
+                   MOVE "STUDENT INACTIVE/WITHDRAWN" TO WS-ERR-REASON
+                   PERFORM 800-WRITE-ERRRPT
+               END-IF
+               MOVE "Y" TO SWITCH
+               ADD 1 TO ID-COUNT-CR
+               MOVE 1 TO ID-COUNT-STU
+           ELSE IF CR-STU-ID-OUT(ID-COUNT-CR) NOT =
+               STU-ID-OUT(ID-COUNT-STU)
+               ADD 1 TO ID-COUNT-STU
+               MOVE "N" TO SWITCH
+               PERFORM 610-LOOP-CHECK.
+      *---------------*
+
+
+      *----------------*
+       610-LOOP-CHECK.
+      *checks if loop has reached end of stumast table
+           IF ID-COUNT-STU = STUDENT-TABLE-MAX
+              MOVE "NO MATCHING STUDENT RECORD" TO WS-ERR-REASON
+              PERFORM 800-WRITE-ERRRPT
+              MOVE "Y" TO SWITCH
+              MOVE 1 TO ID-COUNT-STU
+              ADD 1 TO ID-COUNT-CR
+           ELSE
+               MOVE SPACE TO PLACE.
+      *           keeps the loop going.
+
+      *----------------*
+       650-WRITE-NEWMAST-HEADERS.
+      *writes headers for newmast
+           MOVE NEWMAST-TOPLINE TO WORK-AREA.
+           WRITE WORK-AREA.
+
+           MOVE FILLER-LINE TO WORK-AREA.
+           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE NEWMAST-HDRS TO WORK-AREA.
+           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO WORK-AREA.
+           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+
+      *----------------*
+      *--------------------*
+      *builds SORT-ORDER-TABLE - the physical STUDENT subscripts in
+      *class-standing order (1-FRESHMAN thru 4-SENIOR), with a 5th
+      *pass sweeping up any student whose class-standing isn't 1-4
+      *so every loaded student lands in the table exactly once - so
+      *NEWMAST prints grouped by class standing without a SORT verb
+       690-BUILD-SORT-ORDER.
+           MOVE 1 TO SORT-BUILD-SUB.
+           MOVE 1 TO CLASS-PASS.
+           PERFORM 695-BUILD-ONE-CLASS-PASS
+               UNTIL CLASS-PASS > 5.
+      *--------------------*
+
+      *--------------------*
+       695-BUILD-ONE-CLASS-PASS.
+      *scans the whole student table for one class-standing value
+           MOVE 1 TO SCAN-SUB.
+           PERFORM 696-SCAN-FOR-SORT
+               UNTIL SCAN-SUB > STUDENT-TABLE-MAX.
+           ADD 1 TO CLASS-PASS.
+      *--------------------*
+
+      *--------------------*
+       696-SCAN-FOR-SORT.
+      *pass 5 is a catch-all for any class-standing outside 1-4, so
+      *a bad or unrecognized value still gets reported instead of
+      *being left out of SORT-ORDER-TABLE
+           IF CLASS-PASS = 5
+               IF STU-CLASS-OUT(SCAN-SUB) NOT = 1
+                   AND STU-CLASS-OUT(SCAN-SUB) NOT = 2
+                   AND STU-CLASS-OUT(SCAN-SUB) NOT = 3
+                   AND STU-CLASS-OUT(SCAN-SUB) NOT = 4
+                   MOVE SCAN-SUB TO SORT-ORDER-ENTRY(SORT-BUILD-SUB)
+                   ADD 1 TO SORT-BUILD-SUB
+               END-IF
+           ELSE
+               IF STU-CLASS-OUT(SCAN-SUB) = CLASS-PASS
+                   MOVE SCAN-SUB TO SORT-ORDER-ENTRY(SORT-BUILD-SUB)
+                   ADD 1 TO SORT-BUILD-SUB
+               END-IF
+           END-IF.
+           ADD 1 TO SCAN-SUB.
+      *--------------------*
+
+       700-WRITE-NEWMAST.
+      *writes the newmast file, in class-standing order
+           MOVE SORT-ORDER-ENTRY(WRITE-ID) TO CURR-PHYS-SUB.
+           IF WS-PREV-CLASS NOT = 0
+               AND STU-CLASS-OUT(CURR-PHYS-SUB) NOT = WS-PREV-CLASS
+               PERFORM 760-WRITE-CLASS-SUBTOTAL
+           END-IF.
+           MOVE STU-CLASS-OUT(CURR-PHYS-SUB) TO WS-PREV-CLASS.
+           ADD 1 TO WS-CLASS-COUNT.
+           ADD STU-UNITS-COMP-OUT(CURR-PHYS-SUB) TO WS-CLASS-UNITS-SUM.
+
+           MOVE STU-ID-OUT(CURR-PHYS-SUB) TO NEWMAST-ID.
+           MOVE STU-STATUS-OUT(CURR-PHYS-SUB) TO NEWMAST-STATUS.
+           MOVE STU-NAME-OUT(CURR-PHYS-SUB) TO NEWMAST-NAME.
+           MOVE STU-MAJOR-OUT(CURR-PHYS-SUB) TO NEWMAST-MAJOR.
+           MOVE STU-UNITS-COMP-OUT(CURR-PHYS-SUB) TO NEWMAST-UC.
+           MOVE STU-TTL-PTS-OUT(CURR-PHYS-SUB) TO NEWMAST-TP.
+           MOVE STU-UNITS-IP-OUT(CURR-PHYS-SUB) TO NEWMAST-UIP.
+           PERFORM 720-CLASS-CONVERTER-NM.
+           PERFORM 730-COMPUTE-GPA-NM.
+           MOVE NEWMAST-OUT TO WORK-AREA.
+           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
+           DIVIDE WRITE-ID BY CHECKPOINT-INTERVAL
+               GIVING WS-CP-QUOTIENT
+               REMAINDER WS-CP-REMAINDER.
+           IF WS-CP-REMAINDER = 0
+               MOVE WRITE-ID TO WS-CP-LAST-ID
+               PERFORM 745-WRITE-CHECKPOINT
+           END-IF.
+           IF WRITE-ID = WS-STUDENT-COUNT
+               PERFORM 760-WRITE-CLASS-SUBTOTAL
+           END-IF.
+           ADD 1 TO WRITE-ID.
+
+      *----------------*
+      *records the last student safely written to NEWMAST so a rerun
+      *can restart here instead of reprocessing the whole file. only
+      *the checkpoint written after the last student is marked
+      *complete - interim checkpoints must still trigger a restart if
+      *the run dies before reaching that final one
+       745-WRITE-CHECKPOINT.
+           MOVE WS-CP-LAST-ID TO CP-LAST-WRITE-ID OF CHECKPOINT-NEW-REC.
+           MOVE WS-JOB-COMPLETE-SW TO CP-JOB-COMPLETE OF
+               CHECKPOINT-NEW-REC.
+           WRITE CHECKPOINT-NEW-REC.
+      *----------------*
+
+      *----------------*
+      *writes a subtotal line - student count and average units
+      *completed - for the class standing group just finished. the
+      *first subtotal printed after a restart is marked partial since
+      *its accumulators only reflect rows processed after the restart,
+      *not the whole group - see WS-SUBTOTAL-PARTIAL-PENDING
+       760-WRITE-CLASS-SUBTOTAL.
+           IF WS-CLASS-COUNT = 0
+               MOVE 0 TO WS-CLASS-AVG-UNITS
+           ELSE
+               COMPUTE WS-CLASS-AVG-UNITS ROUNDED =
+                   WS-CLASS-UNITS-SUM / WS-CLASS-COUNT
+           END-IF.
+           EVALUATE WS-PREV-CLASS
+               WHEN 1
+                   MOVE "FRESHMAN" TO CST-CLASS-NAME
+               WHEN 2
+                   MOVE "SOPHOMORE" TO CST-CLASS-NAME
+               WHEN 3
+                   MOVE "JUNIOR" TO CST-CLASS-NAME
+               WHEN 4
+                   MOVE "SENIOR" TO CST-CLASS-NAME
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO CST-CLASS-NAME
+           END-EVALUATE.
+           MOVE WS-CLASS-COUNT TO CST-COUNT.
+           MOVE WS-CLASS-AVG-UNITS TO CST-AVG-UNITS.
+           IF WS-SUBTOTAL-PARTIAL-PENDING = "Y"
+               MOVE "PARTIAL - RESTARTED MID-GROUP" TO
+                   CST-PARTIAL-MARKER
+               MOVE "N" TO WS-SUBTOTAL-PARTIAL-PENDING
+           ELSE
+               MOVE SPACES TO CST-PARTIAL-MARKER
+           END-IF.
+           MOVE CLASS-SUBTOTAL-OUT TO WORK-AREA.
+           WRITE WORK-AREA AFTER ADVANCING 1 LINE.
+           MOVE 0 TO WS-CLASS-COUNT.
+           MOVE 0 TO WS-CLASS-UNITS-SUM.
+      *----------------*
+
+      *----------------*
+      *converts letter grade to number for calculation for the ERRPT report
+       710-CLASS-CONVERTER-ER.
+           EVALUATE CR-CLASS-OUT(ID-COUNT-CR)
+               WHEN '1'
+                   MOVE "FRESHMAN" TO CC-ERRR
+               WHEN '2'
+                   MOVE "SOPHOMORE" TO CC-ERRR
+               WHEN '3'
+                   MOVE "JUNIOR" TO CC-ERRR
+               WHEN '4'
+                   MOVE "SENIOR" TO CC-ERRR
+               END-EVALUATE.
+
+
+       720-CLASS-CONVERTER-NM.
+      *converts letter grade to number for calculation for the NEWMAST report
+           EVALUATE STU-CLASS-OUT(CURR-PHYS-SUB)
+               WHEN '1'
+                   MOVE "FRESHMAN" TO CC-NEWMAST
+               WHEN '2'
+                   MOVE "SOPHOMORE" TO CC-NEWMAST
+               WHEN '3'
+                   MOVE "JUNIOR" TO CC-NEWMAST
+               WHEN '4'
+                   MOVE "SENIOR" TO CC-NEWMAST
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO CC-NEWMAST
+               END-EVALUATE.
+
+      *----------------*
+      *computes the GPA (total points / units completed) for NEWMAST
+       730-COMPUTE-GPA-NM.
+           IF STU-UNITS-COMP-OUT(CURR-PHYS-SUB) = 0
+               MOVE 0 TO WS-GPA-NM
+           ELSE
+               COMPUTE WS-GPA-NM ROUNDED =
+                   STU-TTL-PTS-OUT(CURR-PHYS-SUB) /
+                   STU-UNITS-COMP-OUT(CURR-PHYS-SUB).
+           MOVE WS-GPA-NM TO NEWMAST-GPA.
+      *----------------*
+
+      *----------------*
+       750-WRITE-ERRRPT-HDRS.
+      *writes the headers for the ERRRPT report
+           MOVE ERRRPT-TOPLINE TO ERROR-AREA.
+           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE FILLER-LINE TO ERROR-AREA.
+           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE ERRRPT-HDRS TO ERROR-AREA.
+           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO ERROR-AREA.
+           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+      *----------------*
+       800-WRITE-ERRRPT.
+      *writes the ERRPT report
+           MOVE CR-STU-ID-OUT(ID-COUNT-CR) TO ERRR-ID.
+           MOVE CR-STU-NAME-OUT(ID-COUNT-CR) TO ERRR-NAME.
+      *    MOVE CR-CLASS-OUT(ID-COUNT-CR) TO ERRR-CLASS.
+           MOVE CR-MAJOR-OUT(ID-COUNT-CR) TO ERRR-MAJOR.
+           MOVE WS-ERR-REASON TO ERRR-REASON.
+           PERFORM 710-CLASS-CONVERTER-ER.
+           PERFORM 790-LOOKUP-TEACHER-NAME.
+           MOVE CURR-TEACHER-NAME TO ERRR-TEACHER.
+           MOVE ERRRPT-OUT TO ERROR-AREA.
+           WRITE ERROR-AREA AFTER ADVANCING 1 LINE.
+      *----------------*
+
+      *----------------*
+      *looks up the instructor name for the section on this ERRRPT row
+       790-LOOKUP-TEACHER-NAME.
+           MOVE SPACES TO CURR-TEACHER-NAME.
+           MOVE 1 TO TM-SEARCH-SUB.
+           MOVE "N" TO TM-FOUND-SW.
+           PERFORM 795-SEARCH-TEACHER
+               UNTIL TM-FOUND-SW = "Y"
+               OR TM-SEARCH-SUB = TM-SUB.
+           IF TM-FOUND-SW = "N"
+               MOVE "TEACHER NOT ON FILE" TO CURR-TEACHER-NAME
+           END-IF.
+      *----------------*
+
+      *----------------*
+       795-SEARCH-TEACHER.
+           IF TM-NUM-OUT(TM-SEARCH-SUB) =
+               CR-TEACHER-NUM-OUT(ID-COUNT-CR)
+               MOVE TM-NAME-OUT(TM-SEARCH-SUB) TO CURR-TEACHER-NAME
+               MOVE "Y" TO TM-FOUND-SW
+           ELSE
+               ADD 1 TO TM-SEARCH-SUB.
+      *----------------*
+
+
+      *----------------*
+       900-CALCULATIONS.
+      *performs calculations for total grade points and adds to units completed
+
+      *--------Adds # of course units to units completed*
+           ADD CR-CRSE-UNITS-OUT(ID-COUNT-CR) TO
+           STU-UNITS-COMP-OUT(ID-COUNT-STU).
+
+           EVALUATE CR-SEM-GRADE-OUT(ID-COUNT-CR)
+                   WHEN 'A'
+                       COMPUTE CALC = 4
+                   WHEN 'B'
+                       COMPUTE CALC = 3
+                   WHEN 'C'
+                       COMPUTE CALC = 2
+                   WHEN 'D'
+                       COMPUTE CALC = 1
+                   WHEN 'F'
+                       COMPUTE CALC = 0
+                  END-EVALUATE.
+
+           COMPUTE CALC = CALC * CR-CRSE-UNITS-OUT(ID-COUNT-CR).
+           ADD CALC TO STU-TTL-PTS-OUT(ID-COUNT-STU).
+           MOVE 0 TO CALC.
+      *----------------*
+
+
+       END PROGRAM FinalProject.
