@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: PROBHIST.CPY
+      * Author: Todd Abraham
+      * Date: 1/9/2023
+      * Purpose: Record layout for the probation-history carry-forward
+      *          file, used to track consecutive terms a student has
+      *          shown zero units in progress.
+      ******************************************************************
+       01  PROBHIST-RECORD.
+           05 PH-STUDENT-ID                PIC 9(9).
+           05 PH-ZERO-IP-COUNT             PIC 9(1).
