@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CHECKPOINT.CPY
+      * Author: Todd Abraham
+      * Date: 1/23/2023
+      * Purpose: Record layout for the STUMAST/CRSEREG merge run's
+      *          restart checkpoint file - one line per checkpoint
+      *          interval, carrying the WRITE-ID of the last student
+      *          safely written to NEWMAST.
+      * Modifications:
+      *   2/13/2023 TA - added CP-JOB-COMPLETE so a checkpoint left by
+      *          a run that finished cleanly does not force the next
+      *          run to treat it as a restart.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CP-LAST-WRITE-ID             PIC 999.
+           05 CP-JOB-COMPLETE              PIC X.
+              88 CP-JOB-IS-COMPLETE         VALUE "Y".
