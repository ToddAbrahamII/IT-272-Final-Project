@@ -0,0 +1,357 @@
+      ******************************************************************
+      * Author: Todd Abraham
+      * Date: 1/16/2023
+      * Purpose: Reads crsereg.dat at the 6-week or 12-week progress
+      * mark and lists every student carrying a D or F in either
+      * progress-grade column, grouped by CR-TEACHER-NUM-OUT with a
+      * page break per teacher, so intervention letters can go out
+      * before the semester grade posts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EARLYWARN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CRSEREG ASSIGN TO "crsereg.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT TCHMAST ASSIGN TO "tchmast.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-TM-STATUS.
+
+                   SELECT EARLYWARN ASSIGN TO "EARLYWARN"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      *--------------*
+       FILE SECTION.
+      **Copies Code from CRSEREG
+           FD CRSEREG.
+               COPY "crsereg.cpy".
+
+      **Copies Code from TCHMAST
+           FD TCHMAST.
+               COPY "tchmast.cpy".
+
+           FD EARLYWARN.
+           01 EW-AREA                      PIC X(100).
+      *--------------------------*
+       WORKING-STORAGE SECTION.
+
+      *--------*
+           01 END-OF-FILE-CR               PIC XXX VALUE "NO".
+           01 END-OF-FILE-TM               PIC XXX VALUE "NO".
+           01 WS-TM-STATUS                 PIC XX.
+
+           01 QUAL-TABLE-MAX               PIC 999 VALUE 104.
+           01 TCHR-LIST-MAX            PIC 999 VALUE 104.
+           01 TEACHER-TABLE-MAX            PIC 999 VALUE 50.
+
+      *--------*
+           01 QUAL-TABLE.
+            05 QUAL-ENTRY OCCURS 104 TIMES.
+               10 QT-TEACHER-NUM           PIC 9(03).
+               10 QT-DEPT-CODE             PIC X(04).
+               10 QT-CRSE-NUM              PIC 9(03).
+               10 QT-SECTION-NUM           PIC 9(02).
+               10 QT-STU-ID                PIC 9(09).
+               10 QT-STU-NAME              PIC X(25).
+               10 QT-6-WK-GRADE            PIC X(01).
+               10 QT-12-WK-GRADE           PIC X(01).
+           05 QUAL-SUB                     PIC 999 VALUE 1.
+
+           01 TEACHER-LIST.
+            05 TCHR-ENTRY OCCURS 104 TIMES PIC 9(03).
+           05 TCHR-SUB                     PIC 999 VALUE 1.
+
+           01 WS-BUILD-SUB                 PIC 999.
+           01 WS-SEARCH-SUB                PIC 999.
+           01 WS-PRINT-SUB                 PIC 999.
+           01 CURR-TEACHER-IDX             PIC 999.
+           01 CURR-TEACHER-NUM             PIC 9(03).
+           01 FOUND-SW                     PIC X.
+
+      *--------*
+      *teacher master table - looked up by teacher number so the
+      *page header can show the instructor's name
+           01 TCHMAST-TABLE.
+            05 TM-ENTRY OCCURS 50 TIMES.
+               10 TM-NUM-OUT               PIC 9(03).
+               10 TM-NAME-OUT              PIC X(25).
+           05 TM-SUB                       PIC 999 VALUE 1.
+
+           01 CURR-TEACHER-NAME            PIC X(25) VALUE SPACES.
+           01 TM-SEARCH-SUB                PIC 999.
+           01 TM-FOUND-SW                  PIC X.
+
+      *------*
+           01 EARLYWARN-HDR1.
+               05 FILLER               PIC X(1) VALUE SPACES.
+               05 EWH-TEACHER-LIT      PIC X(8) VALUE "TEACHER ".
+               05 EWH-TEACHER-NAME     PIC X(25).
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 EWH-TITLE       PIC X(30) VALUE
+                   "EARLY INTERVENTION WARNING".
+
+           01 DASHED-LINE.
+               05 PIC X(100) VALUES ALL "-".
+
+           01 EARLYWARN-HDRS.
+               05 EWD-DEPT             PIC X(4) VALUE "DEPT".
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 EWD-CRSE             PIC X(4) VALUE "CRSE".
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 EWD-SEC              PIC X(3) VALUE "SEC".
+               05 FILLER               PIC X(4) VALUE SPACES.
+               05 EWD-ID               PIC X(2) VALUE "ID".
+               05 FILLER               PIC X(9) VALUE SPACES.
+               05 EWD-NAME             PIC X(4) VALUE "NAME".
+               05 FILLER               PIC X(22) VALUE SPACES.
+               05 EWD-6WK              PIC X(4) VALUE "6-WK".
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 EWD-12WK             PIC X(5) VALUE "12-WK".
+
+           01 EARLYWARN-OUT.
+               05 EWO-DEPT             PIC X(4).
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 EWO-CRSE             PIC 9(3).
+               05 FILLER               PIC X(4) VALUE SPACES.
+               05 EWO-SEC              PIC 9(2).
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 EWO-ID               PIC 9(9).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 EWO-NAME             PIC X(25).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 EWO-6WK              PIC X(1).
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 EWO-12WK             PIC X(1).
+      *----------------*
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *--------------------*
+       100-MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM 055-CHECK-FOR-TCHMAST.
+
+           PERFORM 200-READ-CRSEREG
+               UNTIL END-OF-FILE-CR = "YES".
+
+           PERFORM 260-READ-TCHMAST
+               UNTIL END-OF-FILE-TM = "YES".
+
+           MOVE 1 TO WS-BUILD-SUB.
+           PERFORM 500-BUILD-ONE-TEACHER
+               UNTIL WS-BUILD-SUB = QUAL-SUB.
+
+           MOVE 1 TO CURR-TEACHER-IDX.
+           PERFORM 600-PRINT-ONE-TEACHER-GROUP
+               UNTIL CURR-TEACHER-IDX = TCHR-SUB.
+
+           CLOSE CRSEREG
+                 EARLYWARN.
+           IF WS-TM-STATUS = "00"
+               CLOSE TCHMAST
+           END-IF.
+           STOP RUN.
+      *--------------------*
+
+      *--------------------*
+       OPEN-FILES.
+           OPEN INPUT  CRSEREG
+                OUTPUT EARLYWARN.
+       OPEN-FILES-END.
+      *--------------------*
+
+      *--------------------*
+      *opens the teacher master file, if one exists - a site that
+      *hasn't populated tchmast.dat yet still gets this report, just
+      *without the instructor name in the header
+       055-CHECK-FOR-TCHMAST.
+           OPEN INPUT TCHMAST.
+           IF WS-TM-STATUS NOT = "00"
+               MOVE "YES" TO END-OF-FILE-TM
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       200-READ-CRSEREG.
+      *reads crsereg.dat looking for D/F progress grades
+           READ CRSEREG
+           AT END MOVE "YES" TO END-OF-FILE-CR
+           NOT AT END PERFORM 300-CHECK-PROGRESS-GRADES.
+      *--------------------*
+
+      *--------------------*
+       300-CHECK-PROGRESS-GRADES.
+      *flags a registration with a D or F 6-wk or 12-wk grade
+           IF CR-6-WEEKS-GRADE = "D" OR "F"
+              OR CR-12-WEEKS-GRADE = "D" OR "F"
+               PERFORM 350-STORE-QUALIFYING-ROW
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       350-STORE-QUALIFYING-ROW.
+      *stores a qualifying registration row into the table
+           IF QUAL-SUB > QUAL-TABLE-MAX
+               DISPLAY "EARLYWARN: QUAL-TABLE IS FULL AT "
+                       QUAL-TABLE-MAX " ROWS - RAISE THE OCCURS "
+                       "104 LIMIT ON QUAL-ENTRY."
+               CLOSE CRSEREG EARLYWARN
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE CR-TEACHER-NUMBER TO QT-TEACHER-NUM(QUAL-SUB).
+           MOVE CR-DEPARTMENT-CODE TO QT-DEPT-CODE(QUAL-SUB).
+           MOVE CR-COURSE-NUMBER TO QT-CRSE-NUM(QUAL-SUB).
+           MOVE CR-SECTION-NUMBER TO QT-SECTION-NUM(QUAL-SUB).
+           MOVE CR-STUDENT-ID TO QT-STU-ID(QUAL-SUB).
+           MOVE CR-STUDENT-NAME TO QT-STU-NAME(QUAL-SUB).
+           MOVE CR-6-WEEKS-GRADE TO QT-6-WK-GRADE(QUAL-SUB).
+           MOVE CR-12-WEEKS-GRADE TO QT-12-WK-GRADE(QUAL-SUB).
+           ADD 1 TO QUAL-SUB.
+      *--------------------*
+
+      *--------------------*
+       260-READ-TCHMAST.
+      *reads the teacher master file into a table for the page
+      *header teacher-number-to-name lookup
+           READ TCHMAST
+           AT END MOVE "YES" TO END-OF-FILE-TM
+           NOT AT END PERFORM 265-STORE-TEACHER.
+      *--------------------*
+
+      *--------------------*
+       265-STORE-TEACHER.
+      *stores one teacher master row into the table
+           IF TM-SUB > TEACHER-TABLE-MAX
+               DISPLAY "EARLYWARN: TCHMAST-TABLE IS FULL AT "
+                       TEACHER-TABLE-MAX " TEACHERS - RAISE THE "
+                       "OCCURS 50 LIMIT ON TM-ENTRY."
+               CLOSE CRSEREG EARLYWARN
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE TM-TEACHER-NUM TO TM-NUM-OUT(TM-SUB).
+           MOVE TM-TEACHER-NAME TO TM-NAME-OUT(TM-SUB).
+           ADD 1 TO TM-SUB.
+      *--------------------*
+
+      *--------------------*
+       500-BUILD-ONE-TEACHER.
+      *adds a teacher number to the distinct group list, if new
+           MOVE QT-TEACHER-NUM(WS-BUILD-SUB) TO CURR-TEACHER-NUM.
+           PERFORM 520-CHECK-TEACHER-LISTED.
+           IF FOUND-SW = "N"
+               IF TCHR-SUB > TCHR-LIST-MAX
+                   DISPLAY "EARLYWARN: TEACHER-LIST IS FULL AT "
+                           TCHR-LIST-MAX " TEACHERS - RAISE THE "
+                           "OCCURS 104 LIMIT ON TCHR-ENTRY."
+                   CLOSE CRSEREG EARLYWARN
+                   IF WS-TM-STATUS = "00"
+                       CLOSE TCHMAST
+                   END-IF
+                   STOP RUN
+               END-IF
+               MOVE CURR-TEACHER-NUM TO TCHR-ENTRY(TCHR-SUB)
+               ADD 1 TO TCHR-SUB
+           END-IF.
+           ADD 1 TO WS-BUILD-SUB.
+      *--------------------*
+
+      *--------------------*
+       520-CHECK-TEACHER-LISTED.
+      *searches the distinct teacher list for CURR-TEACHER-NUM
+           MOVE "N" TO FOUND-SW.
+           MOVE 1 TO WS-SEARCH-SUB.
+           PERFORM 525-SEARCH-TEACHER
+               UNTIL FOUND-SW = "Y"
+               OR WS-SEARCH-SUB = TCHR-SUB.
+      *--------------------*
+
+      *--------------------*
+       525-SEARCH-TEACHER.
+           IF TCHR-ENTRY(WS-SEARCH-SUB) = CURR-TEACHER-NUM
+               MOVE "Y" TO FOUND-SW
+           ELSE
+               ADD 1 TO WS-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       600-PRINT-ONE-TEACHER-GROUP.
+      *prints one teacher's page of flagged students
+           MOVE TCHR-ENTRY(CURR-TEACHER-IDX) TO CURR-TEACHER-NUM.
+           PERFORM 650-WRITE-TEACHER-HDRS.
+           MOVE 1 TO WS-PRINT-SUB.
+           PERFORM 700-PRINT-ONE-STUDENT
+               UNTIL WS-PRINT-SUB = QUAL-SUB.
+           ADD 1 TO CURR-TEACHER-IDX.
+      *--------------------*
+
+      *--------------------*
+       650-WRITE-TEACHER-HDRS.
+      *writes the page header for one teacher's group
+           PERFORM 670-LOOKUP-TEACHER-NAME.
+           MOVE CURR-TEACHER-NAME TO EWH-TEACHER-NAME.
+           MOVE EARLYWARN-HDR1 TO EW-AREA.
+           WRITE EW-AREA AFTER ADVANCING PAGE.
+
+           MOVE DASHED-LINE TO EW-AREA.
+           WRITE EW-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE EARLYWARN-HDRS TO EW-AREA.
+           WRITE EW-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO EW-AREA.
+           WRITE EW-AREA AFTER ADVANCING 1 LINE.
+      *--------------------*
+
+      *--------------------*
+       670-LOOKUP-TEACHER-NAME.
+      *looks up the instructor name for CURR-TEACHER-NUM
+           MOVE SPACES TO CURR-TEACHER-NAME.
+           MOVE 1 TO TM-SEARCH-SUB.
+           MOVE "N" TO TM-FOUND-SW.
+           PERFORM 675-SEARCH-TEACHER
+               UNTIL TM-FOUND-SW = "Y"
+               OR TM-SEARCH-SUB = TM-SUB.
+           IF TM-FOUND-SW = "N"
+               MOVE "TEACHER NOT ON FILE" TO CURR-TEACHER-NAME
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       675-SEARCH-TEACHER.
+           IF TM-NUM-OUT(TM-SEARCH-SUB) = CURR-TEACHER-NUM
+               MOVE TM-NAME-OUT(TM-SEARCH-SUB) TO CURR-TEACHER-NAME
+               MOVE "Y" TO TM-FOUND-SW
+           ELSE
+               ADD 1 TO TM-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       700-PRINT-ONE-STUDENT.
+      *prints one flagged student row if it belongs to this teacher
+           IF QT-TEACHER-NUM(WS-PRINT-SUB) = CURR-TEACHER-NUM
+               MOVE QT-DEPT-CODE(WS-PRINT-SUB) TO EWO-DEPT
+               MOVE QT-CRSE-NUM(WS-PRINT-SUB) TO EWO-CRSE
+               MOVE QT-SECTION-NUM(WS-PRINT-SUB) TO EWO-SEC
+               MOVE QT-STU-ID(WS-PRINT-SUB) TO EWO-ID
+               MOVE QT-STU-NAME(WS-PRINT-SUB) TO EWO-NAME
+               MOVE QT-6-WK-GRADE(WS-PRINT-SUB) TO EWO-6WK
+               MOVE QT-12-WK-GRADE(WS-PRINT-SUB) TO EWO-12WK
+               MOVE EARLYWARN-OUT TO EW-AREA
+               WRITE EW-AREA AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO WS-PRINT-SUB.
+      *--------------------*
+
+       END PROGRAM EARLYWARN.
