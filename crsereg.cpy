@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: CRSEREG.CPY
+      * Author: Todd Abraham
+      * Date: 12/5/2022
+      * Purpose: Record layout for the course registration file
+      *          (crsereg.dat)
+      ******************************************************************
+       01  CRSEREG-RECORD.
+           05 CR-DEPARTMENT-CODE           PIC X(04).
+           05 CR-COURSE-NUMBER             PIC 9(03).
+           05 CR-SECTION-NUMBER            PIC 9(02).
+           05 CR-COURSE-TITLE              PIC X(20).
+           05 CR-COURSE-START-YEAR         PIC 9(04).
+           05 CR-COURSE-START-MONTH        PIC 9(02).
+           05 CR-COURSE-UNITS              PIC 9(01).
+           05 CR-COURSE-DAYS               PIC 9(01).
+           05 CR-TEACHER-NUMBER            PIC 9(03).
+           05 CR-STUDENT-ID                PIC 9(09).
+           05 CR-STUDENT-NAME              PIC X(25).
+           05 CR-CLASS-STANDING            PIC 9(01).
+           05 CR-MAJOR                     PIC X(04).
+           05 CR-6-WEEKS-GRADE             PIC X(01).
+           05 CR-12-WEEKS-GRADE            PIC X(01).
+           05 CR-FINAL-EXAM-GRADE          PIC X(01).
+           05 CR-SEMESTER-GRADE            PIC X(01).
