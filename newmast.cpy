@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: NEWMAST.CPY
+      * Author: Todd Abraham
+      * Date: 1/9/2023
+      * Purpose: Record layout for reading the NEWMAST report file
+      *          produced by FinalProject (mirrors NEWMAST-OUT).
+      * Modifications:
+      *   2/13/2023 TA - added NM-REC-TYPE so readers can tell a
+      *          student row from a class-standing subtotal row
+      *          interleaved into the same file by FinalProject.
+      ******************************************************************
+       01  NEWMAST-RECORD.
+           05 NM-REC-TYPE                  PIC X.
+              88 NM-STUDENT-ROW             VALUE "S".
+              88 NM-SUBTOTAL-ROW            VALUE "T".
+           05 NM-STUDENT-ID                PIC 9(9).
+           05 FILLER                       PIC X(4).
+           05 NM-STUDENT-STATUS            PIC X(01).
+           05 FILLER                       PIC X(10).
+           05 NM-STUDENT-NAME              PIC X(25).
+           05 FILLER                       PIC X(01).
+           05 NM-CLASS-STANDING            PIC X(9).
+           05 FILLER                       PIC X(5).
+           05 NM-MAJOR                     PIC X(4).
+           05 FILLER                       PIC X(11).
+           05 NM-UNITS-COMP                PIC 9(03).
+           05 FILLER                       PIC X(11).
+           05 NM-TOTAL-PTS                 PIC 9(03).
+           05 FILLER                       PIC X(10).
+           05 NM-UNITS-IP                  PIC 9(03).
+           05 FILLER                       PIC X(8).
+           05 NM-GPA                       PIC 9.99.
+           05 FILLER                       PIC X(03).
