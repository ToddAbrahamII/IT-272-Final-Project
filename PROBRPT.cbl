@@ -0,0 +1,322 @@
+      ******************************************************************
+      * Author: Todd Abraham
+      * Date: 1/9/2023
+      * Purpose: Reads the updated student master (NEWMAST) produced by
+      * FinalProject and flags any student on academic probation - GPA
+      * (total grade points / units completed) below 2.0, or units in
+      * progress at zero for two terms running. Flagged students are
+      * listed on PROBRPT. A small carry-forward history file
+      * (PROBHIST) tracks how many consecutive terms a student has
+      * shown zero units in progress, the same way FinalProject reads
+      * an old master and writes a new one each term.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROBRPT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT NEWMAST ASSIGN TO "NEWMAST"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT PROBHIST-OLD ASSIGN TO "probhist.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-PH-STATUS.
+
+                   SELECT PROBHIST-NEW ASSIGN TO "PROBHIST"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT PROBRPT ASSIGN TO "PROBRPT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      *--------------*
+       FILE SECTION.
+      **Copies Code from NEWMAST
+           FD NEWMAST.
+               COPY "newmast.cpy".
+
+      **Copies Code from PROBHIST - prior term counts
+           FD PROBHIST-OLD.
+               COPY "probhist.cpy" REPLACING PROBHIST-RECORD
+                   BY PROBHIST-OLD-REC.
+
+      **Copies Code from PROBHIST - updated counts for next term
+           FD PROBHIST-NEW.
+               COPY "probhist.cpy" REPLACING PROBHIST-RECORD
+                   BY PROBHIST-NEW-REC.
+
+           FD PROBRPT.
+           01 PROB-AREA                    PIC X(100).
+      *--------------------------*
+       WORKING-STORAGE SECTION.
+
+      *--------*
+           01 END-OF-FILE-NM               PIC XXX VALUE "NO".
+           01 END-OF-FILE-PH               PIC XXX VALUE "NO".
+           01 WS-PH-STATUS                 PIC XX.
+
+           01 NM-SKIP-COUNT                PIC 9 VALUE 0.
+
+           01 WS-NM-GPA                    PIC 9V99.
+           01 WS-PRIOR-COUNT               PIC 9 VALUE 0.
+           01 WS-NEW-COUNT                 PIC 9 VALUE 0.
+           01 PROB-FLAG                    PIC X VALUE "N".
+
+      *--------*
+           01 PROBHIST-TABLE-MAX           PIC 999 VALUE 160.
+
+           01 PROBHIST-REC-TABLE.
+            05 PH-ENTRY OCCURS 160 TIMES.
+               10 PH-ID-OUT                PIC 9(9).
+               10 PH-COUNT-OUT             PIC 9(1).
+           05 PH-SUB                       PIC 999 VALUE 1.
+           05 PH-SEARCH-SUB                PIC 999.
+           05 PH-FOUND-SW                  PIC X.
+
+      *------*
+           01 PROBRPT-TOPLINE.
+               05 FILLER               PIC X(34) VALUE SPACES.
+               05 HDRPROB      PIC X(17) VALUE "PROBATION REPORT".
+
+           01 FILLER-LINE.
+               05 PIC X(100) VALUES ALL "*".
+
+           01 DASHED-LINE.
+               05 PIC X(100) VALUES ALL "-".
+
+           01 PROBRPT-HDRS.
+               05 PRB-ID               PIC XX VALUE "ID".
+               05 FILLER               PIC X(10) VALUE SPACES.
+               05 PRB-NAME             PIC X(4) VALUE "NAME".
+               05 FILLER               PIC X(22) VALUE SPACES.
+               05 PRB-GPA              PIC X(3) VALUE "GPA".
+               05 FILLER               PIC X(7) VALUE SPACES.
+               05 PRB-UNITS-IP         PIC X(8) VALUE "UNITS IP".
+               05 FILLER               PIC X(7) VALUE SPACES.
+               05 PRB-REASON           PIC X(6) VALUE "REASON".
+
+           01 PROBRPT-OUT.
+               05 PRO-ID               PIC 9(9).
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 PRO-NAME             PIC X(25).
+               05 FILLER               PIC X(1) VALUE SPACES.
+               05 PRO-GPA              PIC 9.99.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 PRO-UNITS-IP         PIC 999.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 PRO-REASON           PIC X(20).
+      *----------------*
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *--------------------*
+       100-MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM 050-CHECK-FOR-PROBHIST.
+
+      *---Loads prior-term zero units-in-progress counts, if any---*
+           PERFORM 150-LOAD-PROBHIST
+               UNTIL END-OF-FILE-PH = "YES".
+           IF WS-PH-STATUS = "00"
+               CLOSE PROBHIST-OLD
+           END-IF.
+
+           PERFORM 175-WRITE-PROBRPT-HDRS.
+
+      *---Skips the four report header lines FinalProject wrote---*
+           PERFORM 200-SKIP-NEWMAST-HDRS.
+
+           PERFORM 300-READ-NEWMAST
+               UNTIL END-OF-FILE-NM = "YES".
+
+           CLOSE NEWMAST
+                 PROBHIST-NEW
+                 PROBRPT.
+           STOP RUN.
+      *--------------------*
+
+      *--------------------*
+       OPEN-FILES.
+           OPEN INPUT  NEWMAST
+                OUTPUT PROBHIST-NEW
+                       PROBRPT.
+       OPEN-FILES-END.
+      *--------------------*
+
+      *--------------------*
+      *opens the prior-term carry-forward file, if one exists - the
+      *very first time this report ever runs, probhist.dat has not
+      *been created yet, so a missing file just means no history to
+      *load instead of aborting the run
+       050-CHECK-FOR-PROBHIST.
+           OPEN INPUT PROBHIST-OLD.
+           IF WS-PH-STATUS NOT = "00"
+               MOVE "YES" TO END-OF-FILE-PH
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       150-LOAD-PROBHIST.
+      *Reads last term's carry-forward counts into a table
+           READ PROBHIST-OLD
+           AT END MOVE "YES" TO END-OF-FILE-PH
+           NOT AT END PERFORM 160-STORE-PROBHIST.
+      *--------------------*
+
+      *--------------------*
+       160-STORE-PROBHIST.
+      *stores a prior-term count row into the table
+           IF PH-SUB > PROBHIST-TABLE-MAX
+               DISPLAY "PROBRPT: PROBHIST-REC-TABLE FULL AT "
+                       PROBHIST-TABLE-MAX " ENTRIES - RAISE THE "
+                       "OCCURS LIMIT IN PROBHIST-REC-TABLE OR MOVE "
+                       "PROBHIST TO AN INDEXED FILE."
+               CLOSE NEWMAST PROBHIST-OLD PROBHIST-NEW PROBRPT
+               STOP RUN
+           END-IF.
+           MOVE PH-STUDENT-ID OF PROBHIST-OLD-REC TO PH-ID-OUT(PH-SUB).
+           MOVE PH-ZERO-IP-COUNT OF PROBHIST-OLD-REC
+               TO PH-COUNT-OUT(PH-SUB).
+           ADD 1 TO PH-SUB.
+      *--------------------*
+
+      *--------------------*
+       175-WRITE-PROBRPT-HDRS.
+      *writes the headers for the PROBRPT report
+           MOVE PROBRPT-TOPLINE TO PROB-AREA.
+           WRITE PROB-AREA.
+
+           MOVE FILLER-LINE TO PROB-AREA.
+           WRITE PROB-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE PROBRPT-HDRS TO PROB-AREA.
+           WRITE PROB-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO PROB-AREA.
+           WRITE PROB-AREA AFTER ADVANCING 1 LINE.
+      *--------------------*
+
+      *--------------------*
+       200-SKIP-NEWMAST-HDRS.
+      *skips the four non-data header lines on NEWMAST
+           MOVE 0 TO NM-SKIP-COUNT.
+           PERFORM 210-SKIP-ONE-LINE
+               UNTIL NM-SKIP-COUNT = 4
+               OR END-OF-FILE-NM = "YES".
+      *--------------------*
+
+      *--------------------*
+       210-SKIP-ONE-LINE.
+           READ NEWMAST
+           AT END MOVE "YES" TO END-OF-FILE-NM.
+           ADD 1 TO NM-SKIP-COUNT.
+      *--------------------*
+
+      *--------------------*
+       300-READ-NEWMAST.
+      *Reads a row off NEWMAST - could be a student row or a
+      *class-standing subtotal row interleaved into the same file
+      *by FinalProject
+           READ NEWMAST
+           AT END MOVE "YES" TO END-OF-FILE-NM
+           NOT AT END PERFORM 305-CHECK-RECORD-TYPE.
+      *--------------------*
+
+      *--------------------*
+       305-CHECK-RECORD-TYPE.
+      *only a student row drives the probation evaluation - a
+      *subtotal row is skipped
+           IF NM-STUDENT-ROW
+               PERFORM 400-EVALUATE-STUDENT
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       400-EVALUATE-STUDENT.
+      *checks a student's GPA and units-in-progress history
+           MOVE NM-GPA TO WS-NM-GPA.
+           PERFORM 410-LOOKUP-PROBHIST.
+           PERFORM 420-DETERMINE-NEW-COUNT.
+
+           MOVE "N" TO PROB-FLAG.
+      *a student with no units completed yet has no GPA to judge -
+      *NEWMAST forces NM-GPA to 0.00 in that case, which is not a
+      *low grade, it is the absence of one, so only flag on GPA
+      *once the student has actually completed some units
+           IF NM-UNITS-COMP NOT = 0
+               AND WS-NM-GPA < 2.00
+               MOVE "Y" TO PROB-FLAG.
+           IF WS-NEW-COUNT >= 2
+               MOVE "Y" TO PROB-FLAG.
+
+           IF PROB-FLAG = "Y"
+               PERFORM 800-WRITE-PROBRPT.
+           IF WS-NEW-COUNT NOT = 0
+               PERFORM 900-WRITE-PROBHIST-NEW.
+      *--------------------*
+
+      *--------------------*
+       410-LOOKUP-PROBHIST.
+      *finds this student's prior-term zero-IP count, if any
+           MOVE 1 TO PH-SEARCH-SUB.
+           MOVE "N" TO PH-FOUND-SW.
+           MOVE 0 TO WS-PRIOR-COUNT.
+           PERFORM 415-SEARCH-LOOP
+               UNTIL PH-FOUND-SW = "Y"
+               OR PH-SEARCH-SUB = PH-SUB.
+      *--------------------*
+
+      *--------------------*
+       415-SEARCH-LOOP.
+           IF PH-ID-OUT(PH-SEARCH-SUB) = NM-STUDENT-ID
+               MOVE PH-COUNT-OUT(PH-SEARCH-SUB) TO WS-PRIOR-COUNT
+               MOVE "Y" TO PH-FOUND-SW
+           ELSE
+               ADD 1 TO PH-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       420-DETERMINE-NEW-COUNT.
+      *rolls the zero-units-in-progress counter forward a term
+           IF NM-UNITS-IP = 0
+               IF WS-PRIOR-COUNT NOT = 0
+                   COMPUTE WS-NEW-COUNT = WS-PRIOR-COUNT + 1
+               ELSE
+                   MOVE 1 TO WS-NEW-COUNT
+               END-IF
+           ELSE
+               MOVE 0 TO WS-NEW-COUNT
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       800-WRITE-PROBRPT.
+      *writes a flagged student to PROBRPT
+           MOVE NM-STUDENT-ID TO PRO-ID.
+           MOVE NM-STUDENT-NAME TO PRO-NAME.
+           MOVE WS-NM-GPA TO PRO-GPA.
+           MOVE NM-UNITS-IP TO PRO-UNITS-IP.
+           IF NM-UNITS-COMP NOT = 0 AND WS-NM-GPA < 2.00
+               AND WS-NEW-COUNT >= 2
+               MOVE "LOW GPA/ZERO IP" TO PRO-REASON
+           ELSE IF NM-UNITS-COMP NOT = 0 AND WS-NM-GPA < 2.00
+               MOVE "LOW GPA" TO PRO-REASON
+           ELSE
+               MOVE "ZERO IP 2 TERMS" TO PRO-REASON
+           END-IF.
+           MOVE PROBRPT-OUT TO PROB-AREA.
+           WRITE PROB-AREA AFTER ADVANCING 1 LINE.
+      *--------------------*
+
+      *--------------------*
+       900-WRITE-PROBHIST-NEW.
+      *carries this student's zero-IP count forward to next term
+           MOVE NM-STUDENT-ID TO PH-STUDENT-ID OF PROBHIST-NEW-REC.
+           MOVE WS-NEW-COUNT TO PH-ZERO-IP-COUNT OF PROBHIST-NEW-REC.
+           WRITE PROBHIST-NEW-REC.
+      *--------------------*
+
+       END PROGRAM PROBRPT.
