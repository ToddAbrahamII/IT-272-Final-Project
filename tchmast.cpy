@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: TCHMAST.CPY
+      * Author: Todd Abraham
+      * Date: 2/6/2023
+      * Purpose: Record layout for the teacher master file, keyed by
+      *          teacher number, so reports that only carry a bare
+      *          CR-TEACHER-NUM-OUT can look up the instructor's name.
+      ******************************************************************
+       01  TCHMAST-RECORD.
+           05 TM-TEACHER-NUM               PIC 9(03).
+           05 TM-TEACHER-NAME              PIC X(25).
