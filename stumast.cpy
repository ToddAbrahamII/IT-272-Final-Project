@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: STUMAST.CPY
+      * Author: Todd Abraham
+      * Date: 12/5/2022
+      * Purpose: Record layout for the student master file (stumast.dat)
+      ******************************************************************
+       01  STUMAST-RECORD.
+           05 SM-STUDENT-ID                PIC 9(9).
+           05 SM-STUDENT-STATUS            PIC X(01).
+           05 SM-STUDENT-NAME              PIC X(25).
+           05 SM-DOB-YEAR                  PIC 9(04).
+           05 SM-DOB-MONTH                 PIC 9(02).
+           05 SM-DOB-DAY                   PIC 9(02).
+           05 SM-STUDENT-ADDRESS           PIC X(25).
+           05 SM-STUDENT-CITY              PIC X(11).
+           05 SM-STUDENT-STATE             PIC X(02).
+           05 SM-STUDENT-ZIP-CODE          PIC 9(05).
+           05 SM-STUDENT-ZIP-CODE-EXT      PIC 9(04).
+           05 SM-CLASS-STANDING            PIC 9(01).
+           05 SM-MAJOR                     PIC X(04).
+           05 SM-UNITS-COMPLETED           PIC 9(03).
+           05 SM-TOTAL-GRADE-POINTS        PIC 9(03).
+           05 SM-UNITS-IN-PROGRESS         PIC 9(03).
