@@ -0,0 +1,360 @@
+      ******************************************************************
+      * Author: Todd Abraham
+      * Date: 1/30/2023
+      * Purpose: Reads crsereg.dat and prints a class roster for each
+      * course section - CR-STU-ID-OUT/CR-STU-NAME-OUT grouped by
+      * CR-DEPT-CODE-OUT, CR-CRSE-NUM-OUT and CR-SECTION-NUM-OUT, with
+      * a page break between sections, so each instructor can be
+      * handed just their own roster.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CRSEREG ASSIGN TO "crsereg.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT TCHMAST ASSIGN TO "tchmast.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-TM-STATUS.
+
+                   SELECT ROSTER ASSIGN TO "ROSTER"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      *--------------*
+       FILE SECTION.
+      **Copies Code from CRSEREG
+           FD CRSEREG.
+               COPY "crsereg.cpy".
+
+      **Copies Code from TCHMAST
+           FD TCHMAST.
+               COPY "tchmast.cpy".
+
+           FD ROSTER.
+           01 RST-AREA                     PIC X(100).
+      *--------------------------*
+       WORKING-STORAGE SECTION.
+
+      *--------*
+           01 END-OF-FILE-CR               PIC XXX VALUE "NO".
+           01 END-OF-FILE-TM               PIC XXX VALUE "NO".
+           01 WS-TM-STATUS                 PIC XX.
+
+           01 REG-TABLE-MAX                PIC 999 VALUE 104.
+           01 SECTION-TABLE-MAX            PIC 999 VALUE 104.
+           01 TEACHER-TABLE-MAX            PIC 999 VALUE 50.
+
+      *--------*
+           01 REG-TABLE.
+            05 REG-ENTRY OCCURS 104 TIMES.
+               10 RG-DEPT-CODE             PIC X(04).
+               10 RG-CRSE-NUM              PIC 9(03).
+               10 RG-SECTION-NUM           PIC 9(02).
+               10 RG-COURSE-TITLE          PIC X(20).
+               10 RG-TEACHER-NUM           PIC 9(03).
+               10 RG-STU-ID                PIC 9(09).
+               10 RG-STU-NAME              PIC X(25).
+           05 REG-SUB                      PIC 999 VALUE 1.
+
+      *--------*
+           01 SECTION-LIST.
+            05 SEC-ENTRY OCCURS 104 TIMES.
+               10 SEC-DEPT-CODE            PIC X(04).
+               10 SEC-CRSE-NUM             PIC 9(03).
+               10 SEC-SECTION-NUM          PIC 9(02).
+           05 SEC-SUB                      PIC 999 VALUE 1.
+
+           01 WS-BUILD-SUB                 PIC 999.
+           01 WS-SEARCH-SUB                PIC 999.
+           01 WS-PRINT-SUB                 PIC 999.
+           01 CURR-SEC-IDX                 PIC 999.
+           01 CURR-DEPT-CODE               PIC X(04).
+           01 CURR-CRSE-NUM                PIC 9(03).
+           01 CURR-SECTION-NUM             PIC 9(02).
+           01 FOUND-SW                     PIC X.
+
+      *--------*
+      *teacher master table - looked up by teacher number so the
+      *roster header can show the instructor's name
+           01 TCHMAST-TABLE.
+            05 TM-ENTRY OCCURS 50 TIMES.
+               10 TM-NUM-OUT               PIC 9(03).
+               10 TM-NAME-OUT              PIC X(25).
+           05 TM-SUB                       PIC 999 VALUE 1.
+
+           01 CURR-TEACHER-NUM             PIC 9(03).
+           01 CURR-TEACHER-NAME            PIC X(25) VALUE SPACES.
+           01 TM-SEARCH-SUB                PIC 999.
+           01 TM-FOUND-SW                  PIC X.
+
+      *------*
+           01 ROSTER-HDR1.
+               05 FILLER               PIC X(1) VALUE SPACES.
+               05 RH-DEPT-LIT          PIC X(5) VALUE SPACES.
+               05 RH-DEPT              PIC X(04).
+               05 FILLER               PIC X(1) VALUE SPACES.
+               05 RH-CRSE              PIC 9(03).
+               05 FILLER               PIC X(1) VALUE "-".
+               05 RH-SEC               PIC 9(02).
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 RH-TITLE             PIC X(20).
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 RH-TEACHER-LIT       PIC X(8) VALUE "TEACHER ".
+               05 RH-TEACHER-NAME      PIC X(25).
+
+           01 DASHED-LINE.
+               05 PIC X(100) VALUES ALL "-".
+
+           01 ROSTER-HDRS.
+               05 RD-ID                PIC X(2) VALUE "ID".
+               05 FILLER               PIC X(9) VALUE SPACES.
+               05 RD-NAME              PIC X(4) VALUE "NAME".
+
+           01 ROSTER-OUT.
+               05 RO-ID                PIC 9(9).
+               05 FILLER               PIC X(4) VALUE SPACES.
+               05 RO-NAME              PIC X(25).
+      *----------------*
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *--------------------*
+       100-MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM 055-CHECK-FOR-TCHMAST.
+
+           PERFORM 200-READ-CRSEREG
+               UNTIL END-OF-FILE-CR = "YES".
+
+           PERFORM 260-READ-TCHMAST
+               UNTIL END-OF-FILE-TM = "YES".
+
+           MOVE 1 TO WS-BUILD-SUB.
+           PERFORM 500-BUILD-ONE-SECTION
+               UNTIL WS-BUILD-SUB = REG-SUB.
+
+           MOVE 1 TO CURR-SEC-IDX.
+           PERFORM 600-PRINT-ONE-SECTION-GROUP
+               UNTIL CURR-SEC-IDX = SEC-SUB.
+
+           CLOSE CRSEREG
+                 ROSTER.
+           IF WS-TM-STATUS = "00"
+               CLOSE TCHMAST
+           END-IF.
+           STOP RUN.
+      *--------------------*
+
+      *--------------------*
+       OPEN-FILES.
+           OPEN INPUT  CRSEREG
+                OUTPUT ROSTER.
+       OPEN-FILES-END.
+      *--------------------*
+
+      *--------------------*
+      *opens the teacher master file, if one exists - a site that
+      *hasn't populated tchmast.dat yet still gets a roster, just
+      *without the instructor name in the header
+       055-CHECK-FOR-TCHMAST.
+           OPEN INPUT TCHMAST.
+           IF WS-TM-STATUS NOT = "00"
+               MOVE "YES" TO END-OF-FILE-TM
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       200-READ-CRSEREG.
+      *reads crsereg.dat into the working table
+           READ CRSEREG
+           AT END MOVE "YES" TO END-OF-FILE-CR
+           NOT AT END PERFORM 250-STORE-REGISTRATION.
+      *--------------------*
+
+      *--------------------*
+       250-STORE-REGISTRATION.
+      *stores one registration row into the table
+           IF REG-SUB > REG-TABLE-MAX
+               DISPLAY "ROSTER: REG-TABLE IS FULL AT "
+                       REG-TABLE-MAX " ROWS - RAISE THE OCCURS 104 "
+                       "LIMIT ON REG-ENTRY."
+               CLOSE CRSEREG ROSTER
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE CR-DEPARTMENT-CODE TO RG-DEPT-CODE(REG-SUB).
+           MOVE CR-COURSE-NUMBER TO RG-CRSE-NUM(REG-SUB).
+           MOVE CR-SECTION-NUMBER TO RG-SECTION-NUM(REG-SUB).
+           MOVE CR-COURSE-TITLE TO RG-COURSE-TITLE(REG-SUB).
+           MOVE CR-TEACHER-NUMBER TO RG-TEACHER-NUM(REG-SUB).
+           MOVE CR-STUDENT-ID TO RG-STU-ID(REG-SUB).
+           MOVE CR-STUDENT-NAME TO RG-STU-NAME(REG-SUB).
+           ADD 1 TO REG-SUB.
+      *--------------------*
+
+      *--------------------*
+       260-READ-TCHMAST.
+      *reads the teacher master file into a table for the roster
+      *header teacher-number-to-name lookup
+           READ TCHMAST
+           AT END MOVE "YES" TO END-OF-FILE-TM
+           NOT AT END PERFORM 265-STORE-TEACHER.
+      *--------------------*
+
+      *--------------------*
+       265-STORE-TEACHER.
+      *stores one teacher master row into the table
+           IF TM-SUB > TEACHER-TABLE-MAX
+               DISPLAY "ROSTER: TCHMAST-TABLE IS FULL AT "
+                       TEACHER-TABLE-MAX " TEACHERS - RAISE THE "
+                       "OCCURS 50 LIMIT ON TM-ENTRY."
+               CLOSE CRSEREG ROSTER
+               IF WS-TM-STATUS = "00"
+                   CLOSE TCHMAST
+               END-IF
+               STOP RUN
+           END-IF.
+           MOVE TM-TEACHER-NUM TO TM-NUM-OUT(TM-SUB).
+           MOVE TM-TEACHER-NAME TO TM-NAME-OUT(TM-SUB).
+           ADD 1 TO TM-SUB.
+      *--------------------*
+
+      *--------------------*
+       500-BUILD-ONE-SECTION.
+      *adds a dept/course/section key to the distinct group list
+           MOVE RG-DEPT-CODE(WS-BUILD-SUB) TO CURR-DEPT-CODE.
+           MOVE RG-CRSE-NUM(WS-BUILD-SUB) TO CURR-CRSE-NUM.
+           MOVE RG-SECTION-NUM(WS-BUILD-SUB) TO CURR-SECTION-NUM.
+           PERFORM 520-CHECK-SECTION-LISTED.
+           IF FOUND-SW = "N"
+               IF SEC-SUB > SECTION-TABLE-MAX
+                   DISPLAY "ROSTER: SECTION-LIST IS FULL AT "
+                           SECTION-TABLE-MAX " SECTIONS - RAISE THE "
+                           "OCCURS 104 LIMIT ON SEC-ENTRY."
+                   CLOSE CRSEREG ROSTER
+                   IF WS-TM-STATUS = "00"
+                       CLOSE TCHMAST
+                   END-IF
+                   STOP RUN
+               END-IF
+               MOVE CURR-DEPT-CODE TO SEC-DEPT-CODE(SEC-SUB)
+               MOVE CURR-CRSE-NUM TO SEC-CRSE-NUM(SEC-SUB)
+               MOVE CURR-SECTION-NUM TO SEC-SECTION-NUM(SEC-SUB)
+               ADD 1 TO SEC-SUB
+           END-IF.
+           ADD 1 TO WS-BUILD-SUB.
+      *--------------------*
+
+      *--------------------*
+       520-CHECK-SECTION-LISTED.
+      *searches the distinct section list for the current key
+           MOVE "N" TO FOUND-SW.
+           MOVE 1 TO WS-SEARCH-SUB.
+           PERFORM 525-SEARCH-SECTION
+               UNTIL FOUND-SW = "Y"
+               OR WS-SEARCH-SUB = SEC-SUB.
+      *--------------------*
+
+      *--------------------*
+       525-SEARCH-SECTION.
+           IF SEC-DEPT-CODE(WS-SEARCH-SUB) = CURR-DEPT-CODE
+               AND SEC-CRSE-NUM(WS-SEARCH-SUB) = CURR-CRSE-NUM
+               AND SEC-SECTION-NUM(WS-SEARCH-SUB) = CURR-SECTION-NUM
+               MOVE "Y" TO FOUND-SW
+           ELSE
+               ADD 1 TO WS-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       600-PRINT-ONE-SECTION-GROUP.
+      *prints one section's roster page
+           MOVE SEC-DEPT-CODE(CURR-SEC-IDX) TO CURR-DEPT-CODE.
+           MOVE SEC-CRSE-NUM(CURR-SEC-IDX) TO CURR-CRSE-NUM.
+           MOVE SEC-SECTION-NUM(CURR-SEC-IDX) TO CURR-SECTION-NUM.
+           PERFORM 650-WRITE-SECTION-HDRS.
+           MOVE 1 TO WS-PRINT-SUB.
+           PERFORM 700-PRINT-ONE-STUDENT
+               UNTIL WS-PRINT-SUB = REG-SUB.
+           ADD 1 TO CURR-SEC-IDX.
+      *--------------------*
+
+      *--------------------*
+       650-WRITE-SECTION-HDRS.
+      *writes the page header for one section's roster
+           MOVE 1 TO WS-SEARCH-SUB.
+           PERFORM 660-FIND-SECTION-DETAIL
+               UNTIL RG-DEPT-CODE(WS-SEARCH-SUB) = CURR-DEPT-CODE
+               AND RG-CRSE-NUM(WS-SEARCH-SUB) = CURR-CRSE-NUM
+               AND RG-SECTION-NUM(WS-SEARCH-SUB) = CURR-SECTION-NUM.
+
+           MOVE CURR-DEPT-CODE TO RH-DEPT.
+           MOVE CURR-CRSE-NUM TO RH-CRSE.
+           MOVE CURR-SECTION-NUM TO RH-SEC.
+           MOVE RG-COURSE-TITLE(WS-SEARCH-SUB) TO RH-TITLE.
+           MOVE RG-TEACHER-NUM(WS-SEARCH-SUB) TO CURR-TEACHER-NUM.
+           PERFORM 670-LOOKUP-TEACHER-NAME.
+           MOVE CURR-TEACHER-NAME TO RH-TEACHER-NAME.
+           MOVE ROSTER-HDR1 TO RST-AREA.
+           WRITE RST-AREA AFTER ADVANCING PAGE.
+
+           MOVE DASHED-LINE TO RST-AREA.
+           WRITE RST-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE ROSTER-HDRS TO RST-AREA.
+           WRITE RST-AREA AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO RST-AREA.
+           WRITE RST-AREA AFTER ADVANCING 1 LINE.
+      *--------------------*
+
+      *--------------------*
+       660-FIND-SECTION-DETAIL.
+           ADD 1 TO WS-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       670-LOOKUP-TEACHER-NAME.
+      *looks up the instructor name for CURR-TEACHER-NUM
+           MOVE SPACES TO CURR-TEACHER-NAME.
+           MOVE 1 TO TM-SEARCH-SUB.
+           MOVE "N" TO TM-FOUND-SW.
+           PERFORM 675-SEARCH-TEACHER
+               UNTIL TM-FOUND-SW = "Y"
+               OR TM-SEARCH-SUB = TM-SUB.
+           IF TM-FOUND-SW = "N"
+               MOVE "TEACHER NOT ON FILE" TO CURR-TEACHER-NAME
+           END-IF.
+      *--------------------*
+
+      *--------------------*
+       675-SEARCH-TEACHER.
+           IF TM-NUM-OUT(TM-SEARCH-SUB) = CURR-TEACHER-NUM
+               MOVE TM-NAME-OUT(TM-SEARCH-SUB) TO CURR-TEACHER-NAME
+               MOVE "Y" TO TM-FOUND-SW
+           ELSE
+               ADD 1 TO TM-SEARCH-SUB.
+      *--------------------*
+
+      *--------------------*
+       700-PRINT-ONE-STUDENT.
+      *prints one student row if it belongs to this section
+           IF RG-DEPT-CODE(WS-PRINT-SUB) = CURR-DEPT-CODE
+               AND RG-CRSE-NUM(WS-PRINT-SUB) = CURR-CRSE-NUM
+               AND RG-SECTION-NUM(WS-PRINT-SUB) = CURR-SECTION-NUM
+               MOVE RG-STU-ID(WS-PRINT-SUB) TO RO-ID
+               MOVE RG-STU-NAME(WS-PRINT-SUB) TO RO-NAME
+               MOVE ROSTER-OUT TO RST-AREA
+               WRITE RST-AREA AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO WS-PRINT-SUB.
+      *--------------------*
+
+       END PROGRAM ROSTER.
